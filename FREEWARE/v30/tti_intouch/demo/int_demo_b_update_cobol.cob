@@ -1,8 +1,8 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. prog6.
-*
-*  Updates a sequential file
-*
+*>
+*>  Updates a sequential file
+*>
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
@@ -11,6 +11,27 @@ FILE-CONTROL.
                 ASSIGN TO "SYS$SCRATCH:TTI_VENDOR.TMP"
                 ORGANIZATION IS SEQUENTIAL.
 
+        SELECT ADJUSTMENT-CONTROL-FILE
+                ASSIGN TO "SYS$SCRATCH:TTI_VENDOR_CTL.TMP"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS CTL-FILE-STATUS.
+
+        SELECT RECONCILIATION-REPORT
+                ASSIGN TO "SYS$PRINT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT CHECKPOINT-FILE
+                ASSIGN TO "SYS$SCRATCH:TTI_VENDOR_CKPT.TMP"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS CKPT-FILE-STATUS.
+
+*>  A distinct target from RECONCILIATION-REPORT's "SYS$PRINT" - both
+*>  reports are open and written to for the whole run, so sharing one
+*>  spooled device would interleave the two reports' lines together.
+        SELECT EXCEPTION-REPORT
+                ASSIGN TO "SYS$SCRATCH:TTI_VENDOR_EXC.LIS"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 
@@ -31,6 +52,46 @@ FD  TEST-FILE.
     05 BALANCE-CHAR REDEFINES BALANCE PIC X(8).
     05 FILLER      PIC X(49).
 
+*>  Control record read once at START-UP so operations can set the
+*>  per-run posting amount without a recompile.  CTL-REC-TYPE-FILTER
+*>  is matched against ETHNIC (the only "type" style field on
+*>  TEST-FILE-RECORD); leave it blank to post the adjustment to every
+*>  record on the file.
+FD  ADJUSTMENT-CONTROL-FILE.
+01  ADJUSTMENT-CONTROL-RECORD.
+    05 CTL-ADJUSTMENT-AMOUNT  PIC 9(6)v99.
+    05 CTL-EFFECTIVE-DATE     PIC X(8).
+    05 CTL-REC-TYPE-FILTER    PIC X.
+    05 FILLER                 PIC X(60).
+
+*>  Control-total reconciliation report: one detail line per record
+*>  updated and a trailer with the batch control totals, so operations
+*>  can tie this run out against the GL posting.
+FD  RECONCILIATION-REPORT.
+01  REPORT-LINE               PIC X(80).
+
+*>  Checkpoint record: the count of records successfully rewritten so
+*>  far this run, plus the running control totals as of that record.
+*>  On restart after an abend, START-UP reads this, skips that many
+*>  records instead of re-posting the charge on records already
+*>  updated, and restores the totals so the trailer this run writes
+*>  still reflects the whole job, not just the records since restart.
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05 CKPT-LAST-RECORD       PIC 9(6).
+    05 CKPT-SUM-OLD-BALANCE   PIC 9(10)v99.
+    05 CKPT-SUM-NEW-BALANCE   PIC 9(10)v99.
+    05 CKPT-SUM-ADJUSTMENTS   PIC 9(10)v99.
+    05 CKPT-EXCEPTION-CNT     PIC 9(6).
+    05 FILLER                 PIC X(32).
+
+*>  Exception listing of records with blank/invalid demographic data
+*>  (SEX, ETHNIC, ZIP, B-DATE), written before the charge is posted so
+*>  bad source data surfaces here instead of in a downstream mailing
+*>  or state report.
+FD  EXCEPTION-REPORT.
+01  EXCEPTION-LINE             PIC X(80).
+
 WORKING-STORAGE SECTION.
 
 01  FILE-EOF-SW    PIC X     VALUE '0'.
@@ -38,20 +99,181 @@ WORKING-STORAGE SECTION.
 01  RECORD-CNT     PIC 9(6)  VALUE 0.
 01  TMP-CNT        PIC 99    VALUE 0.
 
+01  WS-ADJUSTMENT-AMOUNT  PIC 9(6)v99 VALUE 50.00.
+01  WS-EFFECTIVE-DATE     PIC X(8)    VALUE SPACES.
+01  WS-REC-TYPE-FILTER    PIC X       VALUE SPACES.
+01  CTL-FILE-STATUS       PIC XX      VALUE "00".
+
+01  WS-OLD-BALANCE        PIC 9(6)v99 VALUE 0.
+01  WS-ADJUSTMENT-APPLIED PIC 9(6)v99 VALUE 0.
+01  WS-SUM-OLD-BALANCE    PIC 9(10)v99 VALUE 0.
+01  WS-SUM-NEW-BALANCE    PIC 9(10)v99 VALUE 0.
+01  WS-SUM-ADJUSTMENTS    PIC 9(10)v99 VALUE 0.
+
+01  WS-CHECKPOINT-CNT     PIC 9(6)    VALUE 0.
+01  WS-SKIP-CNT           PIC 9(6)    VALUE 0.
+01  CKPT-FILE-STATUS      PIC XX      VALUE "00".
+
+01  WS-RECORD-VALID-SW    PIC X       VALUE 'Y'.
+    88 WS-RECORD-VALID               VALUE 'Y'.
+    88 WS-RECORD-INVALID              VALUE 'N'.
+01  WS-EXCEPTION-CNT      PIC 9(6)    VALUE 0.
+01  WS-EXCEPTION-REASONS  PIC X(50)   VALUE SPACES.
+01  WS-REASON-SEX         PIC X(8)    VALUE SPACES.
+01  WS-REASON-ETHNIC      PIC X(8)    VALUE SPACES.
+01  WS-REASON-ZIP         PIC X(8)    VALUE SPACES.
+01  WS-REASON-BDATE       PIC X(8)    VALUE SPACES.
+
+01  EXC-HEADING-LINE.
+    05 FILLER              PIC X(30) VALUE "NAME".
+    05 FILLER              PIC X(50) VALUE "EXCEPTION(S)".
+
+01  EXC-DETAIL-LINE.
+    05 EXC-NAME            PIC X(30).
+    05 EXC-REASONS         PIC X(50).
+
+01  RPT-HEADING-1.
+    05 FILLER             PIC X(30) VALUE "NAME".
+    05 FILLER             PIC X(15) VALUE "OLD BALANCE".
+    05 FILLER             PIC X(15) VALUE "NEW BALANCE".
+    05 FILLER             PIC X(15) VALUE "ADJUSTMENT".
+
+01  RPT-DETAIL-LINE.
+    05 RPT-NAME           PIC X(30).
+    05 RPT-OLD-BALANCE    PIC ZZZ,ZZ9.99  BLANK WHEN ZERO.
+    05 FILLER             PIC X(5)  VALUE SPACES.
+    05 RPT-NEW-BALANCE    PIC ZZZ,ZZ9.99  BLANK WHEN ZERO.
+    05 FILLER             PIC X(5)  VALUE SPACES.
+    05 RPT-ADJUSTMENT     PIC ZZZ,ZZ9.99  BLANK WHEN ZERO.
+
+01  RPT-TRAILER-LINE-1    PIC X(80).
+01  RPT-TRAILER-LINE-2.
+    05 FILLER             PIC X(20) VALUE "Sum of old balances:".
+    05 RPT-T-OLD          PIC Z,ZZZ,ZZZ,ZZ9.99.
+01  RPT-TRAILER-LINE-3.
+    05 FILLER             PIC X(20) VALUE "Sum of new balances:".
+    05 RPT-T-NEW          PIC Z,ZZZ,ZZZ,ZZ9.99.
+01  RPT-TRAILER-LINE-4.
+    05 FILLER             PIC X(20) VALUE "Sum of adjustments :".
+    05 RPT-T-ADJ          PIC Z,ZZZ,ZZZ,ZZ9.99.
+
 PROCEDURE DIVISION.
 
 MAINLINE SECTION.
 START-UP.
 
+	PERFORM 0-READ-CONTROL-RECORD.
+	PERFORM 0-READ-CHECKPOINT.
+*>
+*>	On a resumed run the report files already carry the detail
+*>	lines for records processed before the checkpoint, so they are
+*>	extended (not truncated) and the heading is not rewritten; the
+*>	trailer PERFORM 2-WRITE-CONTROL-TOTALS writes at the end still
+*>	reflects the whole job because the running sums and exception
+*>	count were restored from the checkpoint, not just this restart.
+*>
+	IF WS-CHECKPOINT-CNT > 0
+	   OPEN EXTEND RECONCILIATION-REPORT
+	   OPEN EXTEND EXCEPTION-REPORT
+	ELSE
+	   OPEN OUTPUT RECONCILIATION-REPORT
+	   MOVE RPT-HEADING-1 TO REPORT-LINE
+	   WRITE REPORT-LINE
+	   OPEN OUTPUT EXCEPTION-REPORT
+	   MOVE EXC-HEADING-LINE TO EXCEPTION-LINE
+	   WRITE EXCEPTION-LINE
+	END-IF.
 	OPEN I-O TEST-FILE ALLOWING ALL.
+	IF WS-CHECKPOINT-CNT > 0
+	   DISPLAY "Resuming after checkpoint at record: "
+	           WS-CHECKPOINT-CNT WITH CONVERSION
+	   MOVE WS-CHECKPOINT-CNT TO RECORD-CNT
+	   PERFORM WS-CHECKPOINT-CNT TIMES
+	      READ TEST-FILE
+	        AT END SET FILE-EOF TO TRUE
+	      END-READ
+	   END-PERFORM.
 	PERFORM 1-READ-FILE THRU 1-EXIT UNTIL FILE-EOF.
 	DISPLAY "Records updated: " RECORD-CNT WITH CONVERSION.
+	DISPLAY "Exceptions found: " WS-EXCEPTION-CNT WITH CONVERSION.
 	CLOSE TEST-FILE.
+	PERFORM 2-WRITE-CONTROL-TOTALS.
+	CLOSE RECONCILIATION-REPORT.
+	CLOSE EXCEPTION-REPORT.
+	PERFORM 0-CLEAR-CHECKPOINT.
 	STOP RUN.
 
 START-UP-EXIT.
 	EXIT.
 
+0-READ-CONTROL-RECORD.
+*>
+*>  Pick up the posting amount (and optional ETHNIC filter) operations
+*>  set for this run.  If no control file has been staged, fall back
+*>  to the historical $50 flat charge so an ordinary rerun still works.
+*>
+	OPEN INPUT ADJUSTMENT-CONTROL-FILE.
+	IF CTL-FILE-STATUS = "00"
+	   READ ADJUSTMENT-CONTROL-FILE
+	     AT END DISPLAY "No control record found - using default amount" WITH CONVERSION
+	   END-READ
+	   IF CTL-FILE-STATUS = "00"
+	      MOVE CTL-ADJUSTMENT-AMOUNT TO WS-ADJUSTMENT-AMOUNT
+	      MOVE CTL-EFFECTIVE-DATE    TO WS-EFFECTIVE-DATE
+	      MOVE CTL-REC-TYPE-FILTER   TO WS-REC-TYPE-FILTER
+	      DISPLAY "Posting amount: " WS-ADJUSTMENT-AMOUNT
+	              " effective " WS-EFFECTIVE-DATE WITH CONVERSION
+	   END-IF
+	   CLOSE ADJUSTMENT-CONTROL-FILE
+	ELSE
+	   DISPLAY "Control file not available - using default amount" WITH CONVERSION.
+
+0-READ-CHECKPOINT.
+*>
+*>  See whether a prior run of this job left a checkpoint behind.  A
+*>  missing or empty checkpoint file means we are starting clean.
+*>
+	MOVE 0 TO WS-CHECKPOINT-CNT.
+	OPEN INPUT CHECKPOINT-FILE.
+	IF CKPT-FILE-STATUS = "00"
+	   READ CHECKPOINT-FILE
+	     AT END CONTINUE
+	   END-READ
+	   IF CKPT-FILE-STATUS = "00"
+	      MOVE CKPT-LAST-RECORD     TO WS-CHECKPOINT-CNT
+	      MOVE CKPT-SUM-OLD-BALANCE TO WS-SUM-OLD-BALANCE
+	      MOVE CKPT-SUM-NEW-BALANCE TO WS-SUM-NEW-BALANCE
+	      MOVE CKPT-SUM-ADJUSTMENTS TO WS-SUM-ADJUSTMENTS
+	      MOVE CKPT-EXCEPTION-CNT   TO WS-EXCEPTION-CNT
+	   END-IF
+	   CLOSE CHECKPOINT-FILE
+	END-IF.
+
+0-WRITE-CHECKPOINT.
+*>
+*>  Persist the last record successfully rewritten, and the running
+*>  control totals as of that record, so a restart after an abend
+*>  resumes here instead of reprocessing from record one and still
+*>  reports correct totals for the whole job.
+*>
+	OPEN OUTPUT CHECKPOINT-FILE.
+	MOVE SPACES TO CHECKPOINT-RECORD.
+	MOVE RECORD-CNT          TO CKPT-LAST-RECORD.
+	MOVE WS-SUM-OLD-BALANCE  TO CKPT-SUM-OLD-BALANCE.
+	MOVE WS-SUM-NEW-BALANCE  TO CKPT-SUM-NEW-BALANCE.
+	MOVE WS-SUM-ADJUSTMENTS  TO CKPT-SUM-ADJUSTMENTS.
+	MOVE WS-EXCEPTION-CNT    TO CKPT-EXCEPTION-CNT.
+	WRITE CHECKPOINT-RECORD.
+	CLOSE CHECKPOINT-FILE.
+
+0-CLEAR-CHECKPOINT.
+*>
+*>  The run finished normally - there is nothing left to resume from,
+*>  so leave the checkpoint file empty for the next full run.
+*>
+	OPEN OUTPUT CHECKPOINT-FILE.
+	CLOSE CHECKPOINT-FILE.
+
 1-READ-FILE.
 
 	READ TEST-FILE
@@ -60,13 +282,120 @@ START-UP-EXIT.
 
 	ADD 1 TO RECORD-CNT.
 	ADD 1 TO TMP-CNT.
-	IF  TMP-CNT = 25 THEN 
+	PERFORM 1A-VALIDATE-DEMOGRAPHICS.
+
+	INSPECT BALANCE-CHAR REPLACING ALL SPACE BY ZERO.
+	MOVE BALANCE TO WS-OLD-BALANCE.
+	MOVE 0 TO WS-ADJUSTMENT-APPLIED.
+	IF  WS-REC-TYPE-FILTER = SPACES OR ETHNIC = WS-REC-TYPE-FILTER
+	    ADD WS-ADJUSTMENT-AMOUNT TO BALANCE
+	    MOVE WS-ADJUSTMENT-AMOUNT TO WS-ADJUSTMENT-APPLIED
+	END-IF.
+	REWRITE TEST-FILE-RECORD.
+
+	ADD WS-OLD-BALANCE    TO WS-SUM-OLD-BALANCE.
+	ADD BALANCE           TO WS-SUM-NEW-BALANCE.
+	ADD WS-ADJUSTMENT-APPLIED TO WS-SUM-ADJUSTMENTS.
+	MOVE NAME            TO RPT-NAME.
+	MOVE WS-OLD-BALANCE  TO RPT-OLD-BALANCE.
+	MOVE BALANCE         TO RPT-NEW-BALANCE.
+	MOVE WS-ADJUSTMENT-APPLIED TO RPT-ADJUSTMENT.
+	MOVE RPT-DETAIL-LINE TO REPORT-LINE.
+	WRITE REPORT-LINE.
+
+*>
+*>	Checkpoint only after this record's validation, adjustment, and
+*>	REWRITE have all completed, so a checkpoint never claims a
+*>	record "done" that wasn't fully processed.
+*>
+	IF  TMP-CNT = 25 THEN
 	  DISPLAY "On record: " RECORD-CNT WITH CONVERSION
 	  MOVE 0 TO TMP-CNT
+	  PERFORM 0-WRITE-CHECKPOINT
 	END-IF.
-	INSPECT BALANCE-CHAR REPLACING ALL SPACE BY ZERO.	
-	ADD 50 TO BALANCE.
-	REWRITE TEST-FILE-RECORD.
 
 1-EXIT.
 	EXIT.
+
+1A-VALIDATE-DEMOGRAPHICS.
+*>
+*>  Check SEX, ETHNIC, ZIP, and B-DATE for blank/invalid data before
+*>  the charge is posted.  Invalid records still get the adjustment
+*>  (we do not want to hold up the whole batch over bad demographic
+*>  data), but they are listed on the exception report so the source
+*>  data can be corrected.
+*>
+	SET WS-RECORD-VALID TO TRUE.
+	MOVE SPACES TO WS-EXCEPTION-REASONS.
+	MOVE SPACES TO WS-REASON-SEX.
+	MOVE SPACES TO WS-REASON-ETHNIC.
+	MOVE SPACES TO WS-REASON-ZIP.
+	MOVE SPACES TO WS-REASON-BDATE.
+
+	IF SEX NOT = "M" AND SEX NOT = "F"
+	   MOVE "SEX "    TO WS-REASON-SEX
+	   SET WS-RECORD-INVALID TO TRUE
+	END-IF.
+
+	IF ETHNIC = SPACE OR ETHNIC NOT ALPHABETIC
+	   MOVE "ETHNIC " TO WS-REASON-ETHNIC
+	   SET WS-RECORD-INVALID TO TRUE
+	END-IF.
+
+	IF ZIP(1:5) = SPACES OR ZIP(1:5) NOT NUMERIC
+	   MOVE "ZIP "    TO WS-REASON-ZIP
+	   SET WS-RECORD-INVALID TO TRUE
+	END-IF.
+
+*>
+*>	B-DATE is carried everywhere as an opaque PIC X(6) with no
+*>	documented sub-field breakdown (YYMMDD vs. MMDDYY), and nothing
+*>	else in this tree parses it to confirm which - so only check
+*>	that it is present and numeric; do not assume a digit ordering
+*>	and bounds-check month/day positions that could be wrong.
+*>
+	IF B-DATE = SPACES OR B-DATE NOT NUMERIC
+	   MOVE "B-DATE " TO WS-REASON-BDATE
+	   SET WS-RECORD-INVALID TO TRUE
+	END-IF.
+
+	IF NOT WS-RECORD-VALID
+	   STRING WS-REASON-SEX    DELIMITED BY SPACE
+	          " "              DELIMITED BY SIZE
+	          WS-REASON-ETHNIC DELIMITED BY SPACE
+	          " "              DELIMITED BY SIZE
+	          WS-REASON-ZIP    DELIMITED BY SPACE
+	          " "              DELIMITED BY SIZE
+	          WS-REASON-BDATE  DELIMITED BY SPACE
+	          INTO WS-EXCEPTION-REASONS
+	   ADD 1 TO WS-EXCEPTION-CNT
+	   MOVE NAME               TO EXC-NAME
+	   MOVE WS-EXCEPTION-REASONS TO EXC-REASONS
+	   MOVE EXC-DETAIL-LINE    TO EXCEPTION-LINE
+	   WRITE EXCEPTION-LINE
+	END-IF.
+
+2-WRITE-CONTROL-TOTALS.
+*>
+*>  Write the control-total trailer: record count and the sums of old
+*>  balance, new balance, and adjustments applied, for reconciliation
+*>  against the GL posting.
+*>
+	MOVE SPACES TO RPT-TRAILER-LINE-1.
+	STRING "Records updated:    " DELIMITED BY SIZE
+	       RECORD-CNT             DELIMITED BY SIZE
+	       INTO RPT-TRAILER-LINE-1.
+	MOVE RPT-TRAILER-LINE-1 TO REPORT-LINE.
+	WRITE REPORT-LINE.
+
+	MOVE WS-SUM-OLD-BALANCE TO RPT-T-OLD.
+	MOVE RPT-TRAILER-LINE-2 TO REPORT-LINE.
+	WRITE REPORT-LINE.
+
+	MOVE WS-SUM-NEW-BALANCE TO RPT-T-NEW.
+	MOVE RPT-TRAILER-LINE-3 TO REPORT-LINE.
+	WRITE REPORT-LINE.
+
+	MOVE WS-SUM-ADJUSTMENTS TO RPT-T-ADJ.
+	MOVE RPT-TRAILER-LINE-4 TO REPORT-LINE.
+	WRITE REPORT-LINE.
