@@ -0,0 +1,228 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. prog7.
+*>
+*>  Prints parent/guardian billing statements from the balance file
+*>  prog6 updates.  Run this after prog6 so BALANCE already reflects
+*>  the posted adjustment.  TEST-FILE is sorted on PARENT, STREET,
+*>  CITY, and ZIP before the read pass so siblings are adjacent;
+*>  records sharing those keys are then treated as one family and
+*>  rolled up onto a single statement so siblings don't each get
+*>  their own bill.
+*>
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+        SELECT TEST-FILE
+                ASSIGN TO "SYS$SCRATCH:TTI_VENDOR.TMP"
+                ORGANIZATION IS SEQUENTIAL.
+
+*>  Family members are not guaranteed to be adjacent on TEST-FILE, so
+*>  the file is sorted onto SORTED-FILE by the same family keys the
+*>  control break below uses before the read pass starts.
+        SELECT SORT-WORK-FILE
+                ASSIGN TO "SYS$SCRATCH:TTI_VENDOR_SRT.TMP".
+
+        SELECT SORTED-FILE
+                ASSIGN TO "SYS$SCRATCH:TTI_VENDOR_SRTD.TMP"
+                ORGANIZATION IS SEQUENTIAL.
+
+        SELECT STATEMENT-FILE
+                ASSIGN TO "SYS$PRINT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  TEST-FILE.
+01  TEST-FILE-RECORD.
+    05 NAME        PIC X(30).
+    05 SEX         PIC X.
+    05 B-DATE      PIC X(6).
+    05 STREET      PIC X(30).
+    05 CITY        PIC X(12).
+    05 ZIP         PIC X(9).
+    05 ETHNIC      PIC X.
+    05 PARENT      PIC X(24).
+    05 PHONE       PIC X(10).
+    05 BPHONE      PIC X(10).
+    05 EPHONE      PIC X(10).
+    05 BALANCE     PIC 9(6)v99.
+    05 BALANCE-CHAR REDEFINES BALANCE PIC X(8).
+    05 FILLER      PIC X(49).
+
+SD  SORT-WORK-FILE.
+01  SW-RECORD.
+    05 SW-NAME     PIC X(30).
+    05 SW-SEX      PIC X.
+    05 SW-BDATE    PIC X(6).
+    05 SW-STREET   PIC X(30).
+    05 SW-CITY     PIC X(12).
+    05 SW-ZIP      PIC X(9).
+    05 SW-ETHNIC   PIC X.
+    05 SW-PARENT   PIC X(24).
+    05 SW-PHONE    PIC X(10).
+    05 SW-BPHONE   PIC X(10).
+    05 SW-EPHONE   PIC X(10).
+    05 SW-BALANCE  PIC 9(6)v99.
+    05 FILLER      PIC X(49).
+
+FD  SORTED-FILE.
+01  SRT-RECORD.
+    05 SRT-NAME    PIC X(30).
+    05 SRT-SEX     PIC X.
+    05 SRT-BDATE   PIC X(6).
+    05 SRT-STREET  PIC X(30).
+    05 SRT-CITY    PIC X(12).
+    05 SRT-ZIP     PIC X(9).
+    05 SRT-ETHNIC  PIC X.
+    05 SRT-PARENT  PIC X(24).
+    05 SRT-PHONE   PIC X(10).
+    05 SRT-BPHONE  PIC X(10).
+    05 SRT-EPHONE  PIC X(10).
+    05 SRT-BALANCE PIC 9(6)v99.
+    05 FILLER      PIC X(49).
+
+FD  STATEMENT-FILE.
+01  STATEMENT-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+01  FILE-EOF-SW        PIC X     VALUE '0'.
+    88 FILE-EOF                  VALUE '1'.
+01  STATEMENT-CNT      PIC 9(6)  VALUE 0.
+
+01  WS-FIRST-RECORD-SW PIC X     VALUE 'Y'.
+    88 WS-FIRST-RECORD           VALUE 'Y'.
+    88 WS-NOT-FIRST-RECORD       VALUE 'N'.
+
+01  WS-PRIOR-PARENT     PIC X(24)    VALUE SPACES.
+01  WS-PRIOR-STREET     PIC X(30)    VALUE SPACES.
+01  WS-PRIOR-CITY       PIC X(12)    VALUE SPACES.
+01  WS-PRIOR-ZIP        PIC X(9)     VALUE SPACES.
+01  WS-PRIOR-PHONE      PIC X(10)    VALUE SPACES.
+01  WS-FAMILY-BALANCE   PIC 9(8)v99  VALUE 0.
+
+01  STMT-BLANK-LINE     PIC X(80)    VALUE SPACES.
+
+01  STMT-HEADING-LINE.
+    05 FILLER           PIC X(40) VALUE "STATEMENT OF ACCOUNT".
+
+01  STMT-PARENT-LINE.
+    05 FILLER           PIC X(10) VALUE SPACES.
+    05 STMT-PARENT      PIC X(24).
+
+01  STMT-STREET-LINE.
+    05 FILLER           PIC X(10) VALUE SPACES.
+    05 STMT-STREET      PIC X(30).
+
+01  STMT-CITY-ZIP-LINE.
+    05 FILLER           PIC X(10) VALUE SPACES.
+    05 STMT-CITY        PIC X(12).
+    05 FILLER           PIC X(2)  VALUE SPACES.
+    05 STMT-ZIP         PIC X(9).
+
+01  STMT-PHONE-LINE.
+    05 FILLER           PIC X(10) VALUE SPACES.
+    05 FILLER           PIC X(7)  VALUE "Phone: ".
+    05 STMT-PHONE       PIC X(10).
+
+01  STMT-BALANCE-LINE.
+    05 FILLER           PIC X(10) VALUE SPACES.
+    05 FILLER           PIC X(20) VALUE "Balance due now:".
+    05 STMT-BALANCE     PIC $$$,$$$,$$9.99.
+
+PROCEDURE DIVISION.
+
+MAINLINE SECTION.
+START-UP.
+
+	SORT SORT-WORK-FILE
+	    ON ASCENDING KEY SW-PARENT SW-STREET SW-CITY SW-ZIP
+	    USING TEST-FILE
+	    GIVING SORTED-FILE.
+
+	OPEN INPUT SORTED-FILE.
+	OPEN OUTPUT STATEMENT-FILE.
+	PERFORM 1-READ-FILE THRU 1-EXIT UNTIL FILE-EOF.
+	IF WS-NOT-FIRST-RECORD
+	   PERFORM 2-PRINT-STATEMENT.
+	CLOSE SORTED-FILE.
+	CLOSE STATEMENT-FILE.
+	DISPLAY "Statements printed: " STATEMENT-CNT WITH CONVERSION.
+	STOP RUN.
+
+START-UP-EXIT.
+	EXIT.
+
+1-READ-FILE.
+
+	READ SORTED-FILE
+	  AT END SET FILE-EOF TO TRUE
+	         GO TO 1-EXIT.
+
+	IF WS-FIRST-RECORD
+	   PERFORM 0-START-NEW-FAMILY
+	ELSE
+	   IF SRT-PARENT = WS-PRIOR-PARENT AND SRT-STREET = WS-PRIOR-STREET
+	      AND SRT-CITY = WS-PRIOR-CITY AND SRT-ZIP = WS-PRIOR-ZIP
+	      ADD SRT-BALANCE TO WS-FAMILY-BALANCE
+	   ELSE
+	      PERFORM 2-PRINT-STATEMENT
+	      PERFORM 0-START-NEW-FAMILY
+	   END-IF
+	END-IF.
+
+1-EXIT.
+	EXIT.
+
+0-START-NEW-FAMILY.
+*>
+*>  Start accumulating a new family's statement.
+*>
+	MOVE SRT-PARENT  TO WS-PRIOR-PARENT.
+	MOVE SRT-STREET  TO WS-PRIOR-STREET.
+	MOVE SRT-CITY    TO WS-PRIOR-CITY.
+	MOVE SRT-ZIP     TO WS-PRIOR-ZIP.
+	MOVE SRT-PHONE   TO WS-PRIOR-PHONE.
+	MOVE SRT-BALANCE TO WS-FAMILY-BALANCE.
+	SET WS-NOT-FIRST-RECORD TO TRUE.
+
+2-PRINT-STATEMENT.
+*>
+*>  Print the accumulated statement for one family.
+*>
+	MOVE STMT-HEADING-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+	MOVE STMT-BLANK-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+
+	MOVE WS-PRIOR-PARENT TO STMT-PARENT.
+	MOVE STMT-PARENT-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+
+	MOVE WS-PRIOR-STREET TO STMT-STREET.
+	MOVE STMT-STREET-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+
+	MOVE WS-PRIOR-CITY TO STMT-CITY.
+	MOVE WS-PRIOR-ZIP  TO STMT-ZIP.
+	MOVE STMT-CITY-ZIP-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+
+	MOVE WS-PRIOR-PHONE TO STMT-PHONE.
+	MOVE STMT-PHONE-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+
+	MOVE STMT-BLANK-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+
+	MOVE WS-FAMILY-BALANCE TO STMT-BALANCE.
+	MOVE STMT-BALANCE-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+
+	MOVE STMT-BLANK-LINE TO STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+	WRITE STATEMENT-LINE.
+
+	ADD 1 TO STATEMENT-CNT.
