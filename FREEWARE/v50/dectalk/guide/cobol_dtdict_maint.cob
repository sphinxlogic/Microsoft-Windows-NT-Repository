@@ -0,0 +1,136 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DTDICT-MAINT.
+*>
+*>  Maintains DICTIONARY.USER, the indexed user dictionary DECTALK-DEMO
+*>  loads at startup (see LOAD_DICTIONARY/LOAD-DICTIONARY-ENTRY in
+*>  cobol_dtdemo.cob).  Run this interactively to add, change, or
+*>  delete a word/pronunciation entry without hand-editing the file or
+*>  recompiling the demo.
+*>
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT DICTIONARY-FILE ASSIGN TO "DICTIONARY.USER"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS DYNAMIC
+				RECORD KEY IS DICT-WORD
+				FILE STATUS IS DICT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD	DICTIONARY-FILE.
+01	DICTIONARY-RECORD.
+	03	DICT-WORD		PIC X(40).
+	03	DICT-PRONUNCIATION	PIC X(217).
+
+WORKING-STORAGE SECTION.
+
+01	DICT-FILE-STATUS	PIC XX.
+
+01	WS-COMMAND-SW		PIC X     VALUE SPACE.
+	88 WS-ADD-COMMAND		VALUE "A" "a".
+	88 WS-CHANGE-COMMAND		VALUE "C" "c".
+	88 WS-DELETE-COMMAND		VALUE "D" "d".
+	88 WS-QUIT-COMMAND		VALUE "Q" "q".
+
+01	WS-DONE-SW		PIC X     VALUE 'N'.
+	88 WS-DONE			VALUE 'Y'.
+
+01	WS-WORD-ENTRY		PIC X(40).
+01	WS-PRONUNCIATION-ENTRY	PIC X(217).
+
+PROCEDURE DIVISION.
+
+MAINLINE SECTION.
+START-UP.
+*>
+*>	Open the dictionary for update.  If it does not exist yet,
+*>	create it empty and re-open for update.
+*>
+	OPEN I-O DICTIONARY-FILE.
+	IF DICT-FILE-STATUS IS EQUAL TO "35"
+		OPEN OUTPUT DICTIONARY-FILE
+		CLOSE DICTIONARY-FILE
+		OPEN I-O DICTIONARY-FILE.
+
+	PERFORM 1-PROCESS-COMMAND UNTIL WS-DONE.
+
+	CLOSE DICTIONARY-FILE.
+	STOP RUN.
+
+START-UP-EXIT.
+	EXIT.
+
+1-PROCESS-COMMAND.
+*>
+*>	Prompt for and carry out one maintenance command.
+*>
+	DISPLAY "A)dd  C)hange  D)elete  Q)uit : " WITH NO ADVANCING.
+	ACCEPT WS-COMMAND-SW.
+
+	EVALUATE TRUE
+	   WHEN WS-ADD-COMMAND
+		PERFORM 2-ADD-ENTRY
+	   WHEN WS-CHANGE-COMMAND
+		PERFORM 3-CHANGE-ENTRY
+	   WHEN WS-DELETE-COMMAND
+		PERFORM 4-DELETE-ENTRY
+	   WHEN WS-QUIT-COMMAND
+		SET WS-DONE TO TRUE
+	   WHEN OTHER
+		DISPLAY "Invalid command."
+	END-EVALUATE.
+
+1-EXIT.
+	EXIT.
+
+2-ADD-ENTRY.
+*>
+*>	Add a new word and its phonemic pronunciation to the dictionary.
+*>
+	DISPLAY "Word: " WITH NO ADVANCING.
+	ACCEPT WS-WORD-ENTRY.
+	DISPLAY "Pronunciation: " WITH NO ADVANCING.
+	ACCEPT WS-PRONUNCIATION-ENTRY.
+
+	MOVE WS-WORD-ENTRY TO DICT-WORD.
+	MOVE WS-PRONUNCIATION-ENTRY TO DICT-PRONUNCIATION.
+	WRITE DICTIONARY-RECORD
+	   INVALID KEY
+		DISPLAY "That word is already in the dictionary."
+	   NOT INVALID KEY
+		DISPLAY "Entry added."
+	END-WRITE.
+
+3-CHANGE-ENTRY.
+*>
+*>	Change the pronunciation on file for an existing word.
+*>
+	DISPLAY "Word: " WITH NO ADVANCING.
+	ACCEPT WS-WORD-ENTRY.
+	MOVE WS-WORD-ENTRY TO DICT-WORD.
+	READ DICTIONARY-FILE
+	   INVALID KEY
+		DISPLAY "That word is not in the dictionary."
+	   NOT INVALID KEY
+		DISPLAY "Pronunciation: " WITH NO ADVANCING
+		ACCEPT WS-PRONUNCIATION-ENTRY
+		MOVE WS-PRONUNCIATION-ENTRY TO DICT-PRONUNCIATION
+		REWRITE DICTIONARY-RECORD
+		DISPLAY "Entry changed."
+	END-READ.
+
+4-DELETE-ENTRY.
+*>
+*>	Remove a word from the dictionary.
+*>
+	DISPLAY "Word: " WITH NO ADVANCING.
+	ACCEPT WS-WORD-ENTRY.
+	MOVE WS-WORD-ENTRY TO DICT-WORD.
+	DELETE DICTIONARY-FILE
+	   INVALID KEY
+		DISPLAY "That word is not in the dictionary."
+	   NOT INVALID KEY
+		DISPLAY "Entry deleted."
+	END-DELETE.
