@@ -3,124 +3,124 @@ PROGRAM-ID.	DECTALK-DEMO.
 
 AUTHOR.
 
-*
-*			 COBOL_DTDEMO.COB
-* 
-*  The following file contains a "modifiable" demonstration program 
-*  to be included in the DECtalk Voice Application Development Guide.  This
-*  demonstration program typifies most telephone application programs
-*  written for DECtalk.  It is written in VAX-COBOL and uses Version 4.5
-*  or later of the VMS/MicroVMS Run-Time Library Support provided for 
-*  DECtalk.
-*
-*  Description:	This program provides a framework to develop other
-*		demonstration programs.  Currently, it provides an
-*		information services demonstration giving the Boston
-*		weather forecast, transportation information, ski
-*		conditions, and mortgage rate information in a single
-*		menu system.  The program provides dial-in access only.
-*		When a user calls in, DECtalk answers the phone and speaks a
-*		short greeting message.  Then, the customer is asked to enter
-*		his access code and password.  The customer is given 
-*		three attempts to enter his access code and three 
-*		attempts to enter his password.  Once access to the 
-*		system has been gained, DECtalk prompts the user to
-*		enter a command.  The six valid commands are given below:
-*
-*		   Key 1 for the Boston weather forecast.
-*		   Key 2 for transportation information.
-*		   Key 3 for mortgage rate information.
-*		   Key 4 for the current ski conditions.
-*		   Key 0 for help.
-*		   Key * to exit.
-* 
-*	NOTE:	the user's access code, password and all commands
-*		except exit must be terminated by the pound sign key,
-*		although the application will accept input without the
-*		pound sign key after a timeout.  When a valid command is 
-*		entered, DECtalk speaks the appropriate message to the user.
-*		Once the exit key is entered, a wink is detected, or a user
-*		fails to enter a command in the specified time period, the 
-*		user session is ended.  DECtalk speaks a goodbye message to
-*		the user and hangs up the telephone.  Then, DECtalk is
-*		re-enabled for autoanswer and waits for a new telephone call.
-*
-*		All error messages are logged only to the operator terminals
-*		that have specified that the "OPER11" type of message will
-*		be handled. These messages give the error message, and the
-*		terminal line connected to that process.  To have error
-*		messages logged to the console terminal, or any other terminal,
-*		at the DCL prompt ($), enter the REPLY/ENABLE command:
-*
-*			$ reply/enable=oper11
-*
-*		To enter this command, you must have the OPER user privelege.
-*
-*
-*  VAX COBOL LANGUAGE RESTRICTIONS:
-*
-*	If running a COBOL program on a MicroVAX you should be careful
-*	to use only the COMPUTATIONAL data type for integer variables.
-*	This is because the MicroVAX only emulates the COBOL commands
-*	that deal with packed decimal variables, causeing the application
-*	to run VERY slow.  All integer variables being passed to the RTL
-*	routines must also be type COMP.  
-*
-*  VMS VERSION 4.5 RUN-TIME LIBRARY RESTRICTIONS FOR DECtalk SUPPORT:
-*
-*	There is a problem with the DTKDEF module in STARLET.OLB.
-*	The definitions of the touch tone key constants DTK$K_TRM_ZERO thru
-*	DTK$K_TRM_NINE should be set to the ASCII valies of the digits.
-*	The correct definitions are currently found in "dtkdef.lib".  Note,
-*	it is anticipated that this will be fixed in the Version 4.6 release
-*	of VMS.  Consult the release notes for Version 4.6.
-*
-*	The current version of the RTL does not provide a command to check
-*	the status of DECtalk.  With this command, an application program 
-*	can determine whether or not the DECtalk module has power cycled 
-*	since the last time its status has been observed.  If it is detected
-*	that the DECtalk module has power cycled, the application specific 
-*	parameters (speaking voice, speaking rate, words loaded into the user 
-*	loadable dictionary) should be reinitialized.  By periodically checking 
-*	the status of the DECtalk module, and reinitializing if the unit
-*	has power cycled, an application may not have to be terminated
-*	to replace failed DECtalk modules.  An alternative solution (used in
-*	this demonstration program) re-initializes application specific 
-*	parameters every time a phone call has not been received in 15 minutes.
-*
-*	Most of the DTK$ RTL functions that read and return a status condition
-*	from the DECtalk do not have a timeout specified on their read from 
-*	DECtalk.  These DTK$ RTL functions include DTK$HANGUP_PHONE,
-*	DTK$LOAD_DICTIONARY, DTK$RETURN_LAST_INDEX, DTK$SET_KEYPAD_MODE, 
-*	DTK$SPEAK_FILE, DTK$SPEAK_PHONEMIC_TEXT, DTK$SPEAK_TEXT.  Without a
-*	timeout, it is possible for the application program to hang if the 
-*	DECtalk module fails, the power cord is disconnected or the RS232 cable
-*	is disconnected. To prevent the application program from hanging
-*	without notifying the operator of the problem, a system timer 
-*	(using SYS$SETIMR) is set before ALL calls made to the DTK$ facility
-*	of the Run-Time Library.  This is done by performing the routine
-*	SET_TIMER.  If a response is received from the DECtalk within the time
-*	period specified, the system timer is canceled (using SYS$CANTIM) by
-*	performing the routine CANCEL_TIMER. Otherwise, if the timer expires,
-*	the timeout value 556 will be returned. To correct any error that may
-*	occur in the communication between the DECtalk module and the physical
-*	device, terminate the current job, correct the error, and then restart
-*	the job.  Note, the application program will hang until the problem
-*	has been corrected.
-*
-*	The current version of DTK$READ_STRING does not work correctly.  If
-*	a series of touch tone keys is entered on the touch tone keypad and
-*	a terminating character (number sign key or asterisk) is not entered,
-*	the series of touch tone keys entered is returned after the timeout
-*	period specified along with a terminator code of DTK$K_TRM_TIMEOUT.
-*	On the next call to DTK$READ_STRING, when the series of touch tone
-*	keys is returned, it always includes the last touch tone key returned
-*	in the previous call to DTK$READ_STRING as the first touch tone key in
-*	the series of keys returned.  The routine "GET_KEY_STRING"
-*	in this demonstration program can be used to read a series of touch
-*	tone keys terminated by the number sign key or the asterisk key.  It
-*	is similar in functionality to the DTK$READ_STRING routine.
-*
+*>
+*>			 COBOL_DTDEMO.COB
+*> 
+*>  The following file contains a "modifiable" demonstration program 
+*>  to be included in the DECtalk Voice Application Development Guide.  This
+*>  demonstration program typifies most telephone application programs
+*>  written for DECtalk.  It is written in VAX-COBOL and uses Version 4.5
+*>  or later of the VMS/MicroVMS Run-Time Library Support provided for 
+*>  DECtalk.
+*>
+*>  Description:	This program provides a framework to develop other
+*>		demonstration programs.  Currently, it provides an
+*>		information services demonstration giving the Boston
+*>		weather forecast, transportation information, ski
+*>		conditions, and mortgage rate information in a single
+*>		menu system.  The program provides dial-in access only.
+*>		When a user calls in, DECtalk answers the phone and speaks a
+*>		short greeting message.  Then, the customer is asked to enter
+*>		his access code and password.  The customer is given 
+*>		three attempts to enter his access code and three 
+*>		attempts to enter his password.  Once access to the 
+*>		system has been gained, DECtalk prompts the user to
+*>		enter a command.  The six valid commands are given below:
+*>
+*>		   Key 1 for the Boston weather forecast.
+*>		   Key 2 for transportation information.
+*>		   Key 3 for mortgage rate information.
+*>		   Key 4 for the current ski conditions.
+*>		   Key 0 for help.
+*>		   Key * to exit.
+*> 
+*>	NOTE:	the user's access code, password and all commands
+*>		except exit must be terminated by the pound sign key,
+*>		although the application will accept input without the
+*>		pound sign key after a timeout.  When a valid command is 
+*>		entered, DECtalk speaks the appropriate message to the user.
+*>		Once the exit key is entered, a wink is detected, or a user
+*>		fails to enter a command in the specified time period, the 
+*>		user session is ended.  DECtalk speaks a goodbye message to
+*>		the user and hangs up the telephone.  Then, DECtalk is
+*>		re-enabled for autoanswer and waits for a new telephone call.
+*>
+*>		All error messages are logged only to the operator terminals
+*>		that have specified that the "OPER11" type of message will
+*>		be handled. These messages give the error message, and the
+*>		terminal line connected to that process.  To have error
+*>		messages logged to the console terminal, or any other terminal,
+*>		at the DCL prompt ($), enter the REPLY/ENABLE command:
+*>
+*>			$ reply/enable=oper11
+*>
+*>		To enter this command, you must have the OPER user privelege.
+*>
+*>
+*>  VAX COBOL LANGUAGE RESTRICTIONS:
+*>
+*>	If running a COBOL program on a MicroVAX you should be careful
+*>	to use only the COMPUTATIONAL data type for integer variables.
+*>	This is because the MicroVAX only emulates the COBOL commands
+*>	that deal with packed decimal variables, causeing the application
+*>	to run VERY slow.  All integer variables being passed to the RTL
+*>	routines must also be type COMP.  
+*>
+*>  VMS VERSION 4.5 RUN-TIME LIBRARY RESTRICTIONS FOR DECtalk SUPPORT:
+*>
+*>	There is a problem with the DTKDEF module in STARLET.OLB.
+*>	The definitions of the touch tone key constants DTK$K_TRM_ZERO thru
+*>	DTK$K_TRM_NINE should be set to the ASCII valies of the digits.
+*>	The correct definitions are currently found in "dtkdef.lib".  Note,
+*>	it is anticipated that this will be fixed in the Version 4.6 release
+*>	of VMS.  Consult the release notes for Version 4.6.
+*>
+*>	The current version of the RTL does not provide a command to check
+*>	the status of DECtalk.  With this command, an application program 
+*>	can determine whether or not the DECtalk module has power cycled 
+*>	since the last time its status has been observed.  If it is detected
+*>	that the DECtalk module has power cycled, the application specific 
+*>	parameters (speaking voice, speaking rate, words loaded into the user 
+*>	loadable dictionary) should be reinitialized.  By periodically checking 
+*>	the status of the DECtalk module, and reinitializing if the unit
+*>	has power cycled, an application may not have to be terminated
+*>	to replace failed DECtalk modules.  An alternative solution (used in
+*>	this demonstration program) re-initializes application specific 
+*>	parameters every time a phone call has not been received in 15 minutes.
+*>
+*>	Most of the DTK$ RTL functions that read and return a status condition
+*>	from the DECtalk do not have a timeout specified on their read from 
+*>	DECtalk.  These DTK$ RTL functions include DTK$HANGUP_PHONE,
+*>	DTK$LOAD_DICTIONARY, DTK$RETURN_LAST_INDEX, DTK$SET_KEYPAD_MODE, 
+*>	DTK$SPEAK_FILE, DTK$SPEAK_PHONEMIC_TEXT, DTK$SPEAK_TEXT.  Without a
+*>	timeout, it is possible for the application program to hang if the 
+*>	DECtalk module fails, the power cord is disconnected or the RS232 cable
+*>	is disconnected. To prevent the application program from hanging
+*>	without notifying the operator of the problem, a system timer 
+*>	(using SYS$SETIMR) is set before ALL calls made to the DTK$ facility
+*>	of the Run-Time Library.  This is done by performing the routine
+*>	SET_TIMER.  If a response is received from the DECtalk within the time
+*>	period specified, the system timer is canceled (using SYS$CANTIM) by
+*>	performing the routine CANCEL_TIMER. Otherwise, if the timer expires,
+*>	the timeout value 556 will be returned. To correct any error that may
+*>	occur in the communication between the DECtalk module and the physical
+*>	device, terminate the current job, correct the error, and then restart
+*>	the job.  Note, the application program will hang until the problem
+*>	has been corrected.
+*>
+*>	The current version of DTK$READ_STRING does not work correctly.  If
+*>	a series of touch tone keys is entered on the touch tone keypad and
+*>	a terminating character (number sign key or asterisk) is not entered,
+*>	the series of touch tone keys entered is returned after the timeout
+*>	period specified along with a terminator code of DTK$K_TRM_TIMEOUT.
+*>	On the next call to DTK$READ_STRING, when the series of touch tone
+*>	keys is returned, it always includes the last touch tone key returned
+*>	in the previous call to DTK$READ_STRING as the first touch tone key in
+*>	the series of keys returned.  The routine "GET_KEY_STRING"
+*>	in this demonstration program can be used to read a series of touch
+*>	tone keys terminated by the number sign key or the asterisk key.  It
+*>	is similar in functionality to the DTK$READ_STRING routine.
+*>
 
 DATE-WRITTEN.	OCT-86.
 DATE-COMPILED.
@@ -132,14 +132,68 @@ OBJECT-COMPUTER.	VAX.
 
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-	SELECT OPTIONAL USER-DICTIONARY ASSIGN TO "DICTIONARY.USER" 
+*>
+*>	The user dictionary is kept as a file indexed by word (see the
+*>	maintenance program in cobol_dtdict_maint.cob) so it can be
+*>	updated without recompiling this program.  LOAD_DICTIONARY below
+*>	still reads it start-to-finish, in ascending word order, the same
+*>	way it read the old sequential DICTIONARY.USER.
+*>
+	SELECT OPTIONAL USER-DICTIONARY ASSIGN TO "DICTIONARY.USER"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS SEQUENTIAL
+				RECORD KEY IS DICT-WORD
 				FILE STATUS IS file_stat.
 
+*>
+*>	Daily content file.  Ops refreshes this file every morning with
+*>	that day's weather, transit, mortgage, and ski scripts so the
+*>	information menus don't go stale between recompiles.  Read the
+*>	same way LOAD_DICTIONARY reads DICTIONARY.USER.
+*>
+	SELECT OPTIONAL CONTENT-FILE ASSIGN TO "DAILY_CONTENT.DAT"
+				FILE STATUS IS content_file_stat.
+
+*>
+*>	Subscriber file for ACCESS_VERIFY/PASSWORD_VERIFY, indexed by
+*>	access code.
+*>
+	SELECT SUBSCRIBER-FILE ASSIGN TO "SUBSCRIBER.DAT"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS RANDOM
+				RECORD KEY IS SUB-ACCESS-CODE
+				FILE STATUS IS sub_file_stat.
+
+*>
+*>	Call detail file.  One record is appended here by
+*>	"write_call_detail_record" at the end of every completed call -
+*>	see END_CALL.
+*>
+	SELECT CALL-DETAIL-FILE ASSIGN TO "CALL_DETAIL.LOG"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS cdr_file_stat.
+
 DATA DIVISION.
 FILE SECTION.
 FD	USER-DICTIONARY
 	VALUE OF ID IS DICTIONARY_NAME.
-01	ENTRY	PIC X(257).
+01	DICTIONARY-RECORD.
+	03	DICT-WORD		PIC X(40).
+	03	DICT-PRONUNCIATION	PIC X(217).
+
+FD	CONTENT-FILE.
+01	CONTENT-RECORD.
+	03	CONTENT-ID		PIC X(10).
+	03	CONTENT-TEXT		PIC X(246).
+
+FD	SUBSCRIBER-FILE.
+01	SUBSCRIBER-RECORD.
+	03	SUB-ACCESS-CODE		PIC X(80).
+	03	SUB-PASSWORD		PIC X(80).
+	03	FILLER			PIC X(40).
+
+FD	CALL-DETAIL-FILE.
+01	CALL-DETAIL-LINE		PIC X(80).
 
 WORKING-STORAGE SECTION.
 COPY DTKDEF.
@@ -243,7 +297,11 @@ COPY DTKDEF.
      " Expected snowfall in Maine and [nuw] Hampshire should improve weekend
 -    " ski conditions. ".
 
-*  constants
+01 MSG_SKI_MENU	PIC X(180)  VALUE "For Vermont ski areas, press 1.
+-    " For [nuw] Hampshire and Maine ski areas, press 2.  For the
+-    " complete ski report, press any other key. ".
+
+*>  constants
 01	MAX_ENTRY	PIC 9(9) VALUE 3	USAGE IS COMP.
 01	T15MINUTE	PIC 9(9) VALUE 900	USAGE IS COMP.
 01	TS45SECOND	PIC X(10) VALUE "0 00:00:45".
@@ -252,9 +310,9 @@ COPY DTKDEF.
 01	TS6MINUTES	PIC X(10) VALUE "0 00:06:00".
 01	TS11MINUTES	PIC X(10) VALUE "0 00:11:00".
 01	TS16MINUTES	PIC X(10) VALUE "0 00:16:00".
-*
-*   DECtalk specific variables
-*
+*>
+*>   DECtalk specific variables
+*>
 01	voice_id	PIC 9(9)  USAGE IS COMP.
 01	return_status_mode PIC 9(9) USAGE IS COMP.
 01	terminator_value PIC 9(9) USAGE IS COMP.
@@ -267,19 +325,19 @@ COPY DTKDEF.
 01	period_pause_duration	PIC 9(9) USAGE IS COMP VALUE 0.
 01	speech_on	PIC 9(9) USAGE IS COMP.
 01	new_mode	PIC 9(9) USAGE IS COMP.
-*
-*   Return status variables
-*
+*>
+*>   Return status variables
+*>
 01	return_status	PIC S9(9) USAGE IS COMP.
 01	ret_stat	PIC S9(9) USAGE IS COMP.
-*
-*   Timer variables
-*
+*>
+*>   Timer variables
+*>
 01	set_timer_string PIC X(10).
 01	delta_time	PIC S9(18) USAGE COMP.
-*
-*   Dictionary file related variables
-*
+*>
+*>   Dictionary file related variables
+*>
 01	word-cnt		PIC 9(9) USAGE IS COMP.
 01	phonem-cnt		PIC 9(9) USAGE IS COMP.
 01	more-data-remains-flag	PIC XXX VALUE 'YES'.
@@ -287,9 +345,54 @@ COPY DTKDEF.
    88	no-more-data-remains		VALUE 'NO'.
 01	dictionary_name		PIC X(20).
 01	file_stat		PIC XX.
-*
-*   General user buffers and variables
-*
+*>
+*>   Daily content file related variables
+*>
+01	more-content-remains-flag	PIC XXX VALUE 'YES'.
+   88	more-content-remains		VALUE 'YES'.
+   88	no-more-content-remains		VALUE 'NO'.
+01	content_file_stat	PIC XX.
+*>
+*>   Subscriber file related variables
+*>
+01	sub_file_stat		PIC XX.
+01	ws_subscriber_password	PIC X(80) VALUE SPACES.
+*>
+*>   Call detail record related variables
+*>
+01	cdr_file_stat		PIC XX.
+01	ws_cdr_call_date	PIC 9(6).
+01	ws_cdr_start_time	PIC 9(8).
+01	ws_cdr_start_time_r REDEFINES ws_cdr_start_time.
+	03	ws_cdr_start_hh	PIC 99.
+	03	ws_cdr_start_mm	PIC 99.
+	03	ws_cdr_start_ss	PIC 99.
+	03	ws_cdr_start_hs	PIC 99.
+01	ws_cdr_end_time		PIC 9(8).
+01	ws_cdr_end_time_r REDEFINES ws_cdr_end_time.
+	03	ws_cdr_end_hh	PIC 99.
+	03	ws_cdr_end_mm	PIC 99.
+	03	ws_cdr_end_ss	PIC 99.
+	03	ws_cdr_end_hs	PIC 99.
+01	ws_cdr_start_secs	PIC 9(8) VALUE 0.
+01	ws_cdr_end_secs		PIC 9(8) VALUE 0.
+01	ws_cdr_duration		PIC 9(6) VALUE 0.
+01	ws_cdr_choices		PIC X(40) VALUE SPACES.
+01	ws_cdr_choice_ptr	PIC 9(2) VALUE 0.
+
+01	cdr_record.
+	03	cdr_terminal		PIC X(16).
+	03	FILLER			PIC X VALUE SPACE.
+	03	cdr_call_date		PIC 9(6).
+	03	FILLER			PIC X VALUE SPACE.
+	03	cdr_start_time		PIC 9(8).
+	03	FILLER			PIC X VALUE SPACE.
+	03	cdr_duration		PIC 9(6).
+	03	FILLER			PIC X VALUE SPACE.
+	03	cdr_menu_choices	PIC X(40).
+*>
+*>   General user buffers and variables
+*>
 01	menu_choice		pic 9(9) usage is comp.
 01	keypad_input_buffer	pic X(80).
 01	read_key_buffer		PIC 9(9) usage is comp.
@@ -308,9 +411,9 @@ COPY DTKDEF.
 01	device_length		pic 9(9) usage is comp value 0.
 01	get_param_buf		pic X(80).
 01	abort			PIC X(5) VALUE "FALSE".
-*
-*   Application specific variables
-*
+*>
+*>   Application specific variables
+*>
 01	timeout			PIC 9(9)  USAGE IS COMP.
 01	advance_timeout		PIC 9(9)  USAGE IS COMP.
 01	version			PIC S9(9) USAGE IS COMP.
@@ -319,9 +422,9 @@ COPY DTKDEF.
 01	initialize_flag		PIC XXX VALUE 'YES'.
    88	need_to_initialize		VALUE 'YES'.
    88	already_initialized		VALUE 'NO'.
-*
-*   Error processing variables
-*
+*>
+*>   Error processing variables
+*>
 01	error_msg	PIC X(130).
 01	error_structure REDEFINES error_msg.
    03	OPC$type_target	PIC 9(9) COMP.
@@ -333,25 +436,25 @@ COPY DTKDEF.
 01	control_str	PIC X(9) VALUE "!AD!AS!AD".
 01	buf_len		PIC 9(9) COMP.
 
-*%page
+*>%page
 
 PROCEDURE DIVISION.
 MAIN-PROGRAM-SPACE.
 
-*	initialization of the DECtalk parameters.
-*
+*>	initialization of the DECtalk parameters.
+*>
 	MOVE DTK$K_VOICE_MALE TO voice.
 	MOVE DTK$K_KEYPAD_AUTO TO keypad_mode.
 	MOVE DTK$K_KEYPAD_ON TO keypad_on.
 	MOVE DTK$K_SPEAK TO speech_on.
 	MOVE DTK$M_SQUARE TO new_mode.
 	MOVE DTK$K_WAIT TO return_status_mode.
-*
-*	Get the name of the physical device that the DECtalk module is
-*	connected to and the name of the dictionary file (if specified)
-*	that contains DECtalk's user dictionary words. If the call to 
-*	DTK$INITIALIZE is unsuccessful, then exit.
-*
+*>
+*>	Get the name of the physical device that the DECtalk module is
+*>	connected to and the name of the dictionary file (if specified)
+*>	that contains DECtalk's user dictionary words. If the call to 
+*>	DTK$INITIALIZE is unsuccessful, then exit.
+*>
 	PERFORM GET_CLI_PARAMS.
 	move TS45SECOND to set_timer_string.
 	perform set_timer.
@@ -364,14 +467,24 @@ MAIN-PROGRAM-SPACE.
 		MOVE return_status to error_number
 		PERFORM error_log
 		STOP RUN.
+*>
+*>	Open the subscriber file used by ACCESS_VERIFY/PASSWORD_VERIFY.
+*>	It stays open random-access for the life of the job since every
+*>	call looks a subscriber up by access code.
+*>
+	OPEN INPUT SUBSCRIBER-FILE.
+	IF sub_file_stat IS NOT EQUAL TO "00"
+		MOVE 98962 TO error_number
+		PERFORM error_log
+		STOP RUN.
 
 	PERFORM
 		NORMAL-OPERATION-PARAGRAPH
 			UNTIL ABORT IS = "TRUE".
 ABORT_PROGRAM.
-*
-*	some fatal error has occured... Terminate DECtalk and exit
-*
+*>
+*>	some fatal error has occured... Terminate DECtalk and exit
+*>
 	move TS45SECOND to set_timer_string.
 	perform set_timer.
 	CALL "DTK$TERMINATE" USING  VOICE_ID
@@ -383,45 +496,45 @@ ABORT_PROGRAM.
 	STOP RUN.
 
 NORMAL-OPERATION-PARAGRAPH.
-*
-*  Main loop of the demonstration program.
-*  First, check to see if the application specific parameters of
-*  the DECtalk need to be initialized (initialize_flag=need_to_initialize).
-*  If so, reinitialize them by calling INITIALIZE_DECTALK.  Next, set 
-*  a watchdog timer for the DTK$ANSWER_PHONE command. If the
-*  phone does not ring in the timeout period specified, (or the 
-*  watchdog timer expires), reinitialize the application specific 
-*  parameters of DECtalk.  Normally, these parameters would not be 
-*  reinitialized everytime a phone call has not been received, but
-*  ONLY when the DECtalk module had power cycled.  However, in the
-*  current version of the VMS Run-Time Library Support for DECtalk
-*  (Version 4.5), it is not possible to check the status of DECtalk
-*  (detect if it has power cycled).  If a phone call is received 
-*  within the timeout period, the phone is answered, autostop keypad
-*  mode and wink detection are enabled (the default), and a greeting
-*  message is spoken to the user.  Next, the user must be verified as a
-*  valid user of the system.  As soon as the user has successfully gained
-*  access to the system, he can start entering main menu commands.
-*  The code in this loop is continuely executed until a fatal error
-*  occurs or the process is stopped.
-*
+*>
+*>  Main loop of the demonstration program.
+*>  First, check to see if the application specific parameters of
+*>  the DECtalk need to be initialized (initialize_flag=need_to_initialize).
+*>  If so, reinitialize them by calling INITIALIZE_DECTALK.  Next, set 
+*>  a watchdog timer for the DTK$ANSWER_PHONE command. If the
+*>  phone does not ring in the timeout period specified, (or the 
+*>  watchdog timer expires), reinitialize the application specific 
+*>  parameters of DECtalk.  Normally, these parameters would not be 
+*>  reinitialized everytime a phone call has not been received, but
+*>  ONLY when the DECtalk module had power cycled.  However, in the
+*>  current version of the VMS Run-Time Library Support for DECtalk
+*>  (Version 4.5), it is not possible to check the status of DECtalk
+*>  (detect if it has power cycled).  If a phone call is received 
+*>  within the timeout period, the phone is answered, autostop keypad
+*>  mode and wink detection are enabled (the default), and a greeting
+*>  message is spoken to the user.  Next, the user must be verified as a
+*>  valid user of the system.  As soon as the user has successfully gained
+*>  access to the system, he can start entering main menu commands.
+*>  The code in this loop is continuely executed until a fatal error
+*>  occurs or the process is stopped.
+*>
 	IF need_to_initialize
 		PERFORM initialize_dectalk
 		IF return_status IS NOT SUCCESS
-*
-*			Initialization failed.  It appears that
-*			the DECtalk module may be dead so exit
-*
+*>
+*>			Initialization failed.  It appears that
+*>			the DECtalk module may be dead so exit
+*>
 			GO TO abort_program.
 		MOVE 'NO' TO initialize_flag.
 	MOVE spaces TO hold_key_buf.
-*  
-*	The greeting message DECtalk speaks upon answering the telephone can
-*	be modified by changing the text in the character string "msg_welcome".
-*	The number of rings DECtalk waits to answer the telephone
-*	("number_of_rings"), can be changed but it is recommended that the
-*	phone is always answered on the first ring.
-*
+*>  
+*>	The greeting message DECtalk speaks upon answering the telephone can
+*>	be modified by changing the text in the character string "msg_welcome".
+*>	The number of rings DECtalk waits to answer the telephone
+*>	("number_of_rings"), can be changed but it is recommended that the
+*>	phone is always answered on the first ring.
+*>
 	MOVE 0 TO num_hold_keys.
 	MOVE 0 TO num_input_keys.
 	MOVE TS16MINUTES TO set_timer_string.
@@ -434,25 +547,36 @@ NORMAL-OPERATION-PARAGRAPH.
 	PERFORM cancel_timer.
 	IF return_status IS EQUAL TO SS$_NORMAL
 
-*	The telephone has been answered. Next verify that the caller is a
-*	valid user of the system.  If the caller fails to enter a valid 
-*	access code and password in three attempts, access to the system
-*	is denied.  A warning message is spoken to the user and the current
-*	phone call is ended by invoking "end_call".
-*
+*>	The telephone has been answered. Next verify that the caller is a
+*>	valid user of the system.  If the caller fails to enter a valid 
+*>	access code and password in three attempts, access to the system
+*>	is denied.  A warning message is spoken to the user and the current
+*>	phone call is ended by invoking "end_call".
+*>
+*>
+*>		The phone has been answered and a call is now in progress.
+*>		Capture the start time and clear the menu-choice log for the
+*>		call detail record "write_call_detail_record" appends when
+*>		the call ends.
+*>
+		ACCEPT ws_cdr_start_time FROM TIME.
+		ACCEPT ws_cdr_call_date FROM DATE.
+		MOVE SPACES TO ws_cdr_choices.
+		MOVE 0 TO ws_cdr_choice_ptr.
+
 		PERFORM verify_user THRU exit_verify_user
 		IF return_status IS NOT SUCCESS
 			MOVE msg_noaccess TO speak_text_buffer
 			PERFORM speak_text
 			PERFORM end_call
 		ELSE
-*
-*			The user has successfully gained access to the system.
-*			Start processing commands from the user.  Note, the 
-*			menu prompt spoken prior to receiving commands from the
-*			user, can be modified by changing the text in the
-*			character string "menu_prompt"
-*
+*>
+*>			The user has successfully gained access to the system.
+*>			Start processing commands from the user.  Note, the 
+*>			menu prompt spoken prior to receiving commands from the
+*>			user, can be modified by changing the text in the
+*>			character string "menu_prompt"
+*>
 
 			PERFORM menu THRU exit_menu
 			PERFORM end_call THRU exit_end_call
@@ -462,14 +586,14 @@ NORMAL-OPERATION-PARAGRAPH.
 		MOVE return_status TO error_number
 		PERFORM error_log
 		STOP RUN.
-*  --------------------  END OF MAIN PROGRAM  ----------------------------
+*>  --------------------  END OF MAIN PROGRAM  ----------------------------
 GET_CLI_PARAMS.
-*
-*  Gets the parameters from the command line using LIB$GET_FOREIGN.
-*  If a fatal error occurs, it is reported and the demo is stopped.
-*  Otherwise, the parameters specified are returned in terminal_line_string
-*  for the device name, and dictionary_name for the name of the dictionary file.
-*
+*>
+*>  Gets the parameters from the command line using LIB$GET_FOREIGN.
+*>  If a fatal error occurs, it is reported and the demo is stopped.
+*>  Otherwise, the parameters specified are returned in terminal_line_string
+*>  for the device name, and dictionary_name for the name of the dictionary file.
+*>
 
 	INSPECT get_param_buf REPLACING CHARACTERS BY X"00" BEFORE X"00".
 
@@ -489,23 +613,23 @@ GET_CLI_PARAMS.
 	MOVE get_param_buf(1:device_length) TO terminal_line_string.
 	MOVE get_param_buf(device_length + 2: d_name_length) TO dictionary_name.
 
-*  **********************************************************************
+*>  **********************************************************************
 INITIALIZE_DECTALK.
-*
-*  Initializes the application specific parameters of DECtalk.
-*  First, left square bracket ('[') and right square bracket (']') 
-*  are enabled as phonemic delimiters. To specify other modes, the bit masks
-*  for the modes to be set should be OR'd together with the DTK$M_SQUARE bit
-*  mask and assigned to the varible "NEW_MODE".  Next, the default speaking 
-*  voice and speaking rate are selected for the application.  The comma
-*  pause and period pause are set to DECtalk defaults.  Other voices
-*  can selected for the default speaking voice by modifying the variable
-*  "voice".  Likewise, a different speaking rate can be specified
-*  by changing the static variable "speaking_rate".  Finally, the user
-*  dictionary is loaded (by invoking "load_dictionary").  Note, other
-*  application specific parameters should also be initialized in this
-*  subroutine if the need arises.
-*
+*>
+*>  Initializes the application specific parameters of DECtalk.
+*>  First, left square bracket ('[') and right square bracket (']') 
+*>  are enabled as phonemic delimiters. To specify other modes, the bit masks
+*>  for the modes to be set should be OR'd together with the DTK$M_SQUARE bit
+*>  mask and assigned to the varible "NEW_MODE".  Next, the default speaking 
+*>  voice and speaking rate are selected for the application.  The comma
+*>  pause and period pause are set to DECtalk defaults.  Other voices
+*>  can selected for the default speaking voice by modifying the variable
+*>  "voice".  Likewise, a different speaking rate can be specified
+*>  by changing the static variable "speaking_rate".  Finally, the user
+*>  dictionary is loaded (by invoking "load_dictionary").  Note, other
+*>  application specific parameters should also be initialized in this
+*>  subroutine if the need arises.
+*>
 	MOVE TS45SECOND TO set_timer_string.
 	PERFORM set_timer.
 	CALL "DTK$SET_MODE" USING  BY REFERENCE voice_id,
@@ -530,25 +654,26 @@ INITIALIZE_DECTALK.
 		STOP RUN.
 
 	PERFORM load_dictionary THRU exit_load_dictionary.
-*  ----------------------------------------------------------------------
+	PERFORM load_daily_content THRU exit_load_daily_content.
+*>  ----------------------------------------------------------------------
 VERIFY_USER.
-*
-*  Verifies that the caller is a valid user of the system.
-*  The caller is given three attempts to enter a valid access code and
-*  three attempts to enter his password.  If the caller fails to enter
-*  a valid access code or a valid password in the timeout period specified,
-*  FALSE is returned.  Otherwise, TRUE is returned.
-*
-*  NOTE: In this demonstration, almost all access codes and passwords
-*	 are detected as valid.  The only ways an access code or a 
-*	 password are rejected are if the user fails to enter an access
-*	 code or a password in the time period specified, or if the user
-*	 terminates his access code or password with the star key ("*")
-*	 rather than the pound key ("#").  All valid access codes and passwords
-*	 (terminated with the pound key) are verified by performing the dummy
-*	 verification routines "access_verify" and "password_verify".
-*	 Both of these routines always return TRUE.
-*
+*>
+*>  Verifies that the caller is a valid user of the system.
+*>  The caller is given three attempts to enter a valid access code and
+*>  three attempts to enter his password.  If the caller fails to enter
+*>  a valid access code or a valid password in the timeout period specified,
+*>  FALSE is returned.  Otherwise, TRUE is returned.
+*>
+*>  NOTE: In this demonstration, almost all access codes and passwords
+*>	 are detected as valid.  The only ways an access code or a 
+*>	 password are rejected are if the user fails to enter an access
+*>	 code or a password in the time period specified, or if the user
+*>	 terminates his access code or password with the star key ("*")
+*>	 rather than the pound key ("#").  All valid access codes and passwords
+*>	 (terminated with the pound key) are verified by performing the dummy
+*>	 verification routines "access_verify" and "password_verify".
+*>	 Both of these routines always return TRUE.
+*>
 	MOVE 0 TO illegal_entry_count.
 	PERFORM
 		get-access-code
@@ -556,32 +681,32 @@ VERIFY_USER.
 exit_verify_user.
 
 GET-ACCESS-CODE.
-*
-*  Gets the user's access code entered on the touch tone keypad.  The entered
-*  access code is returned in the character buffer "access_code".  Currently,
-*  the maximum size of the buffer is 80 characters. The user is prompted for
-*  his access code by the text specified in "msg_access". To have a different
-*  prompt spoken, the character string "msg_access" should be modified.
-*  Currently, the application waits 30 seconds for a touch tone key to be
-*  entered.  If a longer or shorter timeout period is desired, the new timeout
-*  value (in seconds) should be moved into timeout before the call to
-*  "get_key_string". The parameter "terminator_value" will contain the
-*  character used to terminate the key string or a timeout upon return from
-*  the "get_key_string" routine.     
-*
+*>
+*>  Gets the user's access code entered on the touch tone keypad.  The entered
+*>  access code is returned in the character buffer "access_code".  Currently,
+*>  the maximum size of the buffer is 80 characters. The user is prompted for
+*>  his access code by the text specified in "msg_access". To have a different
+*>  prompt spoken, the character string "msg_access" should be modified.
+*>  Currently, the application waits 30 seconds for a touch tone key to be
+*>  entered.  If a longer or shorter timeout period is desired, the new timeout
+*>  value (in seconds) should be moved into timeout before the call to
+*>  "get_key_string". The parameter "terminator_value" will contain the
+*>  character used to terminate the key string or a timeout upon return from
+*>  the "get_key_string" routine.     
+*>
 	MOVE 0 TO num_input_keys.
 	MOVE 30 TO timeout.
 	MOVE msg_access TO speak_text_buffer.
 	PERFORM get_key_string THRU exit_get_key_string.
 	MOVE keypad_input_buffer TO access_code.
 
-*
-*	If an invalid code was entered, increment the count of invalid access
-*	code entry attempts.  If this count is greater than the maximum allowed
-*	(specified by MAX_ENTRY), return FALSE.  Otherwise, notify the user
-*	and prompt him again.  If a valid access code is entered, then prompt
-*	the user for his password.
-*
+*>
+*>	If an invalid code was entered, increment the count of invalid access
+*>	code entry attempts.  If this count is greater than the maximum allowed
+*>	(specified by MAX_ENTRY), return FALSE.  Otherwise, notify the user
+*>	and prompt him again.  If a valid access code is entered, then prompt
+*>	the user for his password.
+*>
 	IF return_status IS SUCCESS
 		PERFORM access_verify
 		IF terminator_value IS EQUAL TO DTK$K_TRM_ASTERISK OR
@@ -605,29 +730,29 @@ GET-ACCESS-CODE.
 		GO TO exit_verify_user.
 
 GET-PASSWORD-CODE.
-*
-*  Gets the user's password entered on the touch tone keypad. The entered
-*  password is returned in the character buffer "password_code".  Currently,
-*  the maximum size of the buffer is 80 characters.  The user is prompted for
-*  his password by the text specified in "msg_password".  To have a different
-*  prompt spoken, the character string "msg_password" should be modified.
-*  Currently, the application waits 30 seconds for a touch tone key to be
-*  entered.  If a longer or shorter timeout period is desired, the new timeout
-*  value (in seconds) should be moved into TIMEOUT before "get_key_string". The
-*  parameter, "terminator_value" will contain the character used to terminate
-*  the key string or timeout upon return from the "get_key_string" routine.     
-*
+*>
+*>  Gets the user's password entered on the touch tone keypad. The entered
+*>  password is returned in the character buffer "password_code".  Currently,
+*>  the maximum size of the buffer is 80 characters.  The user is prompted for
+*>  his password by the text specified in "msg_password".  To have a different
+*>  prompt spoken, the character string "msg_password" should be modified.
+*>  Currently, the application waits 30 seconds for a touch tone key to be
+*>  entered.  If a longer or shorter timeout period is desired, the new timeout
+*>  value (in seconds) should be moved into TIMEOUT before "get_key_string". The
+*>  parameter, "terminator_value" will contain the character used to terminate
+*>  the key string or timeout upon return from the "get_key_string" routine.     
+*>
 	MOVE 0 TO num_input_keys.
 	MOVE 30 TO timeout.
 	MOVE msg_password TO speak_text_buffer.
 	PERFORM get_key_string THRU exit_get_key_string.
 	MOVE keypad_input_buffer TO password_code.
-*
-*	If an invalid password code was entered, increment the count of invalid
-*	entry attempts.  If this count is greater than the maximum allowed
-*	(specified by MAX_ENTRY), return FALSE.  Otherwise, notify the user
-*	and prompt him again. If a valid password is entered, then return TRUE.
-*
+*>
+*>	If an invalid password code was entered, increment the count of invalid
+*>	entry attempts.  If this count is greater than the maximum allowed
+*>	(specified by MAX_ENTRY), return FALSE.  Otherwise, notify the user
+*>	and prompt him again. If a valid password is entered, then return TRUE.
+*>
 	IF return_status IS SUCCESS
 		PERFORM password_verify
 		IF terminator_value IS EQUAL TO DTK$K_TRM_ASTERISK OR
@@ -648,22 +773,22 @@ GET-PASSWORD-CODE.
 		SET return_status TO FAILURE
 		GO TO exit_verify_user.
 
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 GET_KEY_STRING.
-* 
-*  Gets a string of touch tone keys entered on the telephone keypad terminated
-*  by the pound key "#" or the star key "*".  Returns TRUE if the string of
-*  touch tone keys was received successfully. Otherwise, FALSE is returned.
-*
+*> 
+*>  Gets a string of touch tone keys entered on the telephone keypad terminated
+*>  by the pound key "#" or the star key "*".  Returns TRUE if the string of
+*>  touch tone keys was received successfully. Otherwise, FALSE is returned.
+*>
 	IF num_hold_keys IS GREATER THAN 0
-*
-*		read any characters waiting in typeahead buffer.  We already
-*		have "keys" in "hold_key_buf" (num_hold_keys > 0), but the
-*		user could have hung up the phone with several commands pending.
-*		This call to "read_advance_keys" is mainly used to read any
-*		winks that are detected by DECtalk.  If a wink is detected,
-*		the program should hangup the phone, and reset for a new caller.
-*
+*>
+*>		read any characters waiting in typeahead buffer.  We already
+*>		have "keys" in "hold_key_buf" (num_hold_keys > 0), but the
+*>		user could have hung up the phone with several commands pending.
+*>		This call to "read_advance_keys" is mainly used to read any
+*>		winks that are detected by DECtalk.  If a wink is detected,
+*>		the program should hangup the phone, and reset for a new caller.
+*>
 		MOVE 1 TO advance_timeout
 		PERFORM read_advance_keys
 		   TEST AFTER UNTIL return_status IS EQUAL TO SS$_TIMEOUT
@@ -671,13 +796,13 @@ GET_KEY_STRING.
 		PERFORM hold_buf_to_key_buf
 		UNTIL (hold_key_buf(buf_pointer:1) IS EQUAL TO "#" OR
 		       hold_key_buf(buf_pointer:1) IS EQUAL TO "*")
-*
-*	The terminator code needs to be moved to "terminator_value" which is a
-*	longword.  To get the terminator character into the longword, it
-*	is moved into the character variable "temp_char" which has been
-*	redefined as an integer "temp_int".  "temp_int" can then be moved
-*	correctly into terminator_value.
-*
+*>
+*>	The terminator code needs to be moved to "terminator_value" which is a
+*>	longword.  To get the terminator character into the longword, it
+*>	is moved into the character variable "temp_char" which has been
+*>	redefined as an integer "temp_int".  "temp_int" can then be moved
+*>	correctly into terminator_value.
+*>
 		MOVE hold_key_buf(buf_pointer:1) TO temp_char
 		MOVE temp_int TO terminator_value
 		MOVE 0 TO num_hold_keys
@@ -695,9 +820,9 @@ GET_KEY_STRING.
 	PERFORM read_keys
 			UNTIL return_status IS EQUAL TO SS$_TIMEOUT.
 read_keys.
-*
-*  Read keys from DECtalk.
-*
+*>
+*>  Read keys from DECtalk.
+*>
 	MOVE TS45SECOND TO set_timer_string.
 	PERFORM set_timer.
 	CALL "DTK$READ_KEYSTROKE" USING BY REFERENCE voice_id,
@@ -707,11 +832,11 @@ read_keys.
 			       GIVING return_status.
 	PERFORM cancel_timer.
 	EVALUATE TRUE
-*
-*	It is important that the check for WINK comes before the check
-*	for SUCCESS, because WINK is a successful status. The test for 
-*	SUCCESS only tests the bottom 3 bits, not the entire longword.
-*
+*>
+*>	It is important that the check for WINK comes before the check
+*>	for SUCCESS, because WINK is a successful status. The test for 
+*>	SUCCESS only tests the bottom 3 bits, not the entire longword.
+*>
 	WHEN return_status IS EQUAL TO DTK$_WINK
 		MOVE return_status TO error_number
 		PERFORM error_log
@@ -719,12 +844,12 @@ read_keys.
 		GO TO exit_get_key_string
 
 	WHEN return_status IS SUCCESS
-*
-*		SUCCESS:  if a terminator is read, set the timeout to 2 seconds
-*			  and read any advance keys pressed.  Otherwise copy
-*			  the key to input buffer.  The timeout is shortened to
-*			  10 seconds to read any further keys.
-*
+*>
+*>		SUCCESS:  if a terminator is read, set the timeout to 2 seconds
+*>			  and read any advance keys pressed.  Otherwise copy
+*>			  the key to input buffer.  The timeout is shortened to
+*>			  10 seconds to read any further keys.
+*>
 		IF (read_key_buffer IS EQUAL TO DTK$K_TRM_ASTERISK OR
 		    read_key_buffer IS EQUAL TO DTK$K_TRM_NUMBER_SIGN)
 			MOVE read_key_buffer TO terminator_value
@@ -755,10 +880,10 @@ PROCESS_entry.
 EXIT_GET_KEY_STRING.
 
 read_advance_keys.
-*
-*	read any advance keys pressed in "timeout" seconds and put into
-*	"hold_key_buf".  Return when done.
-*
+*>
+*>	read any advance keys pressed in "timeout" seconds and put into
+*>	"hold_key_buf".  Return when done.
+*>
 	MOVE TS45SECOND TO set_timer_string.
 	PERFORM set_timer.
 	CALL "DTK$READ_KEYSTROKE" USING BY REFERENCE voice_id,
@@ -768,10 +893,10 @@ read_advance_keys.
 			       GIVING return_status.
 	PERFORM cancel_timer.
 	EVALUATE TRUE
-*
-*		wink must be checked first because COBOL will interpret it
-*		as a SUCCESS status.
-*
+*>
+*>		wink must be checked first because COBOL will interpret it
+*>		as a SUCCESS status.
+*>
 	WHEN return_status IS EQUAL TO DTK$_WINK
 		MOVE return_status TO error_number
 		PERFORM error_log
@@ -784,10 +909,10 @@ read_advance_keys.
 
 	WHEN return_status IS EQUAL TO SS$_TIMEOUT
 		MOVE space TO hold_key_buf(num_hold_keys + 1:1)
-*
-*		Move space to end of hold key string.  This space marks the end
-*		of advance keys in "hold_key_buf".
-*
+*>
+*>		Move space to end of hold key string.  This space marks the end
+*>		of advance keys in "hold_key_buf".
+*>
 	WHEN OTHER
 		MOVE return_status TO error_number
 		PERFORM error_log
@@ -795,10 +920,10 @@ read_advance_keys.
 	END-EVALUATE.
 
 hold_buf_to_key_buf.
-*
-*	Copy keys from "hold_key_buf" to "input_key_buf" up to a terminator
-*	("*", "#", or space).
-*
+*>
+*>	Copy keys from "hold_key_buf" to "input_key_buf" up to a terminator
+*>	("*", "#", or space).
+*>
 	IF hold_key_buf(buf_pointer:1) IS EQUAL TO X"20"
 		MOVE 0 TO num_hold_keys
 		MOVE spaces TO hold_key_buf
@@ -809,42 +934,55 @@ hold_buf_to_key_buf.
 		ADD 1 TO num_input_keys   buf_pointer.
 
 copy_to_start_of_holdbuf.
-*
-*	Copy any remaining keys in "hold_key_buf" to the begining of
-*	"hold_key_buf".
-*
+*>
+*>	Copy any remaining keys in "hold_key_buf" to the begining of
+*>	"hold_key_buf".
+*>
 	MOVE hold_key_buf(buf_pointer:1) TO  hold_key_buf(num_hold_keys + 1:1).
 	ADD 1 TO num_hold_keys buf_pointer.
 
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 ACCESS_VERIFY.
-*
-*  Verifies the access code received from the user.  This routine always
-*  returns TRUE for the purpose of this demonstration.  In a real application,
-*  the entry would be verified against access codes in the database.
-*
-	SET RETURN_STATUS TO SUCCESS.
-
-*  **********************************************************************
+*>
+*>  Verifies the access code received from the user against the
+*>  subscriber file.  Returns SUCCESS if a subscriber record is found
+*>  for this access code, FAILURE otherwise.  The caller, "get_access_code",
+*>  already counts failures against "illegal_entry_count" and locks the
+*>  caller out after "max_entry" tries, so all this routine has to do is
+*>  report whether the code is on file.
+*>
+	MOVE access_code TO SUB-ACCESS-CODE.
+	READ SUBSCRIBER-FILE
+	   INVALID KEY
+	      SET RETURN_STATUS TO FAILURE
+	   NOT INVALID KEY
+	      MOVE SUB-PASSWORD TO ws_subscriber_password
+	      SET RETURN_STATUS TO SUCCESS
+	END-READ.
+
+*>  **********************************************************************
 PASSWORD_VERIFY.
-*
-*  Verifies the password received from the user. This routine always returns
-*  TRUE for the purpose of this demonstration.  In a real application, the
-*  entry would be verified against their password in the database.
-*
-	SET RETURN_STATUS TO SUCCESS.
-
-*  **********************************************************************
+*>
+*>  Verifies the password received from the user against the password
+*>  on file for the subscriber matched by the last "access_verify".
+*>
+	IF password_code EQUAL TO ws_subscriber_password
+	   SET RETURN_STATUS TO SUCCESS
+	ELSE
+	   SET RETURN_STATUS TO FAILURE
+	END-IF.
+
+*>  **********************************************************************
 MENU.
-*
-*  Prompts the user for a command and receives the command (touch tone
-*  key) from the user.  Note, the command will be accepted whether or not
-*  it is terminated with the pound key "#".  However, if the command
-*  is not followed by the pound key, the command will not be processed
-*  until the timeout period has expired and a warning message has been spoken.
-*  When commands are received, the routine "process_menu_entry" is performed
-*  to implement the menu choice.
-*
+*>
+*>  Prompts the user for a command and receives the command (touch tone
+*>  key) from the user.  Note, the command will be accepted whether or not
+*>  it is terminated with the pound key "#".  However, if the command
+*>  is not followed by the pound key, the command will not be processed
+*>  until the timeout period has expired and a warning message has been spoken.
+*>  When commands are received, the routine "process_menu_entry" is performed
+*>  to implement the menu choice.
+*>
 	MOVE 0 TO num_input_keys.
 	MOVE 0 TO illegal_entry_count.
 	PERFORM
@@ -854,15 +992,15 @@ MENU.
 	SET return_status TO SUCCESS.
 EXIT_MENU.
 
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 GET_KEYPAD_ENTRY.
-*
-*  Keep getting commands from the user until the exit key "*",
-*  is entered, a wink is detected, or the timeout period expires.
-*  First, check if there are any keys in the typeahead buffer (done by 
-*  "get_key_string" with a 1 second timeout).  If so, process them. 
-*  Otherwise, prompt the user for a command and wait for his response.
-*
+*>
+*>  Keep getting commands from the user until the exit key "*",
+*>  is entered, a wink is detected, or the timeout period expires.
+*>  First, check if there are any keys in the typeahead buffer (done by 
+*>  "get_key_string" with a 1 second timeout).  If so, process them. 
+*>  Otherwise, prompt the user for a command and wait for his response.
+*>
 	MOVE spaces TO keypad_input_buffer.
 	MOVE 1 TO timeout.
 	MOVE X"00" TO speak_text_buffer.	
@@ -884,11 +1022,11 @@ GET_KEYPAD_ENTRY.
 		PERFORM speak_text
 	  WHEN terminator_value IS EQUAL TO DTK$K_TRM_TIMEOUT AND
 			keypad_input_buffer(1:1) IS NOT EQUAL X"20"
-*
-*		Touch tone keys entered but no command terminator ("#")
-*		entered.  Warn the user that commands must be terminated
-*		by the pound key and then process the entered command.
-*
+*>
+*>		Touch tone keys entered but no command terminator ("#")
+*>		entered.  Warn the user that commands must be terminated
+*>		by the pound key and then process the entered command.
+*>
 		MOVE msg_no_terminator TO speak_text_buffer
 		PERFORM speak_all_text
 		PERFORM process_menu_entry
@@ -898,9 +1036,9 @@ GET_KEYPAD_ENTRY.
 		GO TO exit_menu
 
 	END-EVALUATE.
-*
-*	Read any new keys from keypad, and take appropriate action.
-*
+*>
+*>	Read any new keys from keypad, and take appropriate action.
+*>
 	MOVE 20 TO timeout.
 	MOVE X"00" TO speak_text_buffer.
 	PERFORM get_key_string THRU exit_get_key_string.
@@ -912,11 +1050,11 @@ GET_KEYPAD_ENTRY.
 		PERFORM process_menu_entry
 	  WHEN terminator_value IS EQUAL TO DTK$K_TRM_TIMEOUT AND
 			keypad_input_buffer(1:1) IS NOT EQUAL X"20"
-*
-*		Touch tone keys entered but no command terminator ("#")
-*		entered.  Warn the user that commands must be terminated
-*		by the pound key and then process the entered command.
-*
+*>
+*>		Touch tone keys entered but no command terminator ("#")
+*>		entered.  Warn the user that commands must be terminated
+*>		by the pound key and then process the entered command.
+*>
 		MOVE msg_no_terminator TO speak_text_buffer
 		PERFORM speak_all_text
 		PERFORM process_menu_entry
@@ -932,24 +1070,32 @@ GET_KEYPAD_ENTRY.
 
 	END-EVALUATE.
 EXIT_GET_KEYPAD_ENTRY.
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 PROCESS_MENU_ENTRY.
-*
-*  Processes the touch tone key string received from the user.
-*
+*>
+*>  Processes the touch tone key string received from the user.
+*>
 	IF num_input_keys IS EQUAL TO 1
 		MOVE keypad_input_buffer(1:1) TO menu_choice
-*
-*		-- Make the menu choice an ascii value to match dtk$k codes
-*
-		ADD 48 TO menu_choice.
+*>
+*>		-- Make the menu choice an ascii value to match dtk$k codes
+*>
+		ADD 48 TO menu_choice
+*>
+*>		-- Log the key pressed onto this call's call detail record
+*>
+		IF ws_cdr_choice_ptr IS LESS THAN 40
+			ADD 1 TO ws_cdr_choice_ptr
+			MOVE keypad_input_buffer(1:1) TO
+				ws_cdr_choices(ws_cdr_choice_ptr:1)
+		END-IF.
 
 	EVALUATE TRUE
 	   WHEN num_input_keys IS NOT EQUAL TO 1
-*
-*		Only single key commands are valid in this menu.  Inform
-*		the user that an invalid command was entered and return.
-*
+*>
+*>		Only single key commands are valid in this menu.  Inform
+*>		the user that an invalid command was entered and return.
+*>
 		MOVE msg_bad_command TO speak_text_buffer
 		PERFORM speak_all_text
 		ADD 1 TO illegal_entry_count
@@ -975,8 +1121,7 @@ PROCESS_MENU_ENTRY.
 		MOVE 0 TO illegal_entry_count
 
 	   WHEN menu_choice IS EQUAL TO DTK$K_TRM_FOUR
-		MOVE MSG_SKI TO SPEAK_TEXT_BUFFER
-		PERFORM speak_text
+		PERFORM process_ski_submenu
 		MOVE 0 TO illegal_entry_count
 
 	   WHEN OTHER
@@ -986,28 +1131,62 @@ PROCESS_MENU_ENTRY.
 	END-EVALUATE.
 
 	MOVE 0 TO num_input_keys.
-*
-*	If user enters 3 illegal/incorrect commands, speak help message
-*
+*>
+*>	If user enters 3 illegal/incorrect commands, speak help message
+*>
 	IF illegal_entry_count IS GREATER THAN 2
 		MOVE MSG_HELP TO speak_text_buffer
 		PERFORM speak_text
 		MOVE 0 TO illegal_entry_count.
 EXIT_PROCESS_MENU_ENTRY.
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
+PROCESS_SKI_SUBMENU.
+*>
+*>  The ski report covers two regions - Vermont (MSG_SKI_1/MSG_SKI_2)
+*>  and [nuw] Hampshire/Maine (MSG_SKI_3/MSG_SKI_4).  Ask the caller
+*>  which region they want, or let any other key speak the complete
+*>  report the way key 4 always has.
+*>
+	MOVE 0 TO num_input_keys.
+	MOVE spaces TO keypad_input_buffer.
+	MOVE 15 TO timeout.
+	MOVE MSG_SKI_MENU TO speak_text_buffer.
+	PERFORM get_key_string THRU exit_get_key_string.
+
+	IF return_status IS FAILURE
+		GO TO exit_menu.
+
+	EVALUATE keypad_input_buffer(1:1)
+	   WHEN "1"
+		MOVE MSG_SKI_1 TO speak_text_buffer
+		PERFORM speak_text
+		MOVE MSG_SKI_2 TO speak_text_buffer
+		PERFORM speak_text
+	   WHEN "2"
+		MOVE MSG_SKI_3 TO speak_text_buffer
+		PERFORM speak_text
+		MOVE MSG_SKI_4 TO speak_text_buffer
+		PERFORM speak_text
+	   WHEN OTHER
+		MOVE MSG_SKI TO speak_text_buffer
+		PERFORM speak_text
+	END-EVALUATE.
+EXIT_PROCESS_SKI_SUBMENU.
+	EXIT.
+*>  ----------------------------------------------------------------------
 LOAD_DICTIONARY.
-*
-*  Load the user dictionary with the words and phonemic pronunciations
-*  stored in the sequential file specified in the foreign command line
-*  invoking the program.  Each line of this file contains the word to be
-*  defined in the user dictionary followed by a space, followed by the
-*  phonemic pronunciation of the word.  The entry is parsed to find the 
-*  start and finnish of the word and it's replacement.  The word and phonemic
-*  pronunciation are loaded into the user dictionary. If the load dictionary
-*  command fails, the user is notified and processing is terminated.  Returns
-*  TRUE if the dictionary is loaded successfully or if no user dictionary file
-*  name is specified.  Otherwise, FALSE is returned.
-*
+*>
+*>  Load the user dictionary with the words and phonemic pronunciations
+*>  stored in the sequential file specified in the foreign command line
+*>  invoking the program.  Each line of this file contains the word to be
+*>  defined in the user dictionary followed by a space, followed by the
+*>  phonemic pronunciation of the word.  The entry is parsed to find the 
+*>  start and finnish of the word and it's replacement.  The word and phonemic
+*>  pronunciation are loaded into the user dictionary. If the load dictionary
+*>  command fails, the user is notified and processing is terminated.  Returns
+*>  TRUE if the dictionary is loaded successfully or if no user dictionary file
+*>  name is specified.  Otherwise, FALSE is returned.
+*>
 		IF dictionary_name(1:1) IS EQUAL TO X"20"
 			SET return_status TO SUCCESS
 			GO TO exit_load_dictionary
@@ -1016,75 +1195,84 @@ LOAD_DICTIONARY.
 	EVALUATE TRUE
 		WHEN file_stat IS EQUAL TO "05"
 		WHEN file_stat IS EQUAL TO "97"
-*
-*			This is not the best way to do this, but these two
-*			conditions indicate "FILE NOT OPENED CORRECTLY".
-*			98962 is the error number for the RMS - 
-*			File Not Found message.  This is used because we
-*			need to pass ERROR_LOG the VMS error number.
-*
+*>
+*>			This is not the best way to do this, but these two
+*>			conditions indicate "FILE NOT OPENED CORRECTLY".
+*>			98962 is the error number for the RMS - 
+*>			File Not Found message.  This is used because we
+*>			need to pass ERROR_LOG the VMS error number.
+*>
 			MOVE 98962 TO error_number
 			PERFORM error_log
 			STOP RUN
 	END-EVALUATE.
-*
-*	Since there is no timeout associated with the DTK$LOAD_DICTIONARY 
-*	command, it is possible for an application to hang waiting for a
-*	response after issuing the DTK$LOAD_DICTIONARY command.  Therefore,
-*	arm a watchdog timer (6 minutes in this case) to time the loading of
-*	the entire user dictionary.  If all the entries are not loaded into 
-*	the user dictionary before the timer expires, then assume that
-*	something is wrong with the DECtalk module and exit.
-*
+*>
+*>	Since there is no timeout associated with the DTK$LOAD_DICTIONARY 
+*>	command, it is possible for an application to hang waiting for a
+*>	response after issuing the DTK$LOAD_DICTIONARY command.  Therefore,
+*>	arm a watchdog timer (6 minutes in this case) to time the loading of
+*>	the entire user dictionary.  If all the entries are not loaded into 
+*>	the user dictionary before the timer expires, then assume that
+*>	something is wrong with the DECtalk module and exit.
+*>
 	MOVE TS6MINUTES TO set_timer_string.
 	PERFORM set_timer.
 	PERFORM  load-dictionary-entry
 		UNTIL no-more-data-remains.
-*
-*	Entire dictionary has loaded successfully.
-*	Cancel the watchdog timer, close the dictionary file and return.
-*
+*>
+*>	Entire dictionary has loaded successfully.
+*>	Cancel the watchdog timer, close the dictionary file and return.
+*>
 	PERFORM cancel_timer.
 	CLOSE user-dictionary.
 	SET return_status TO SUCCESS.
 EXIT_LOAD_DICTIONARY.
 
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 LOAD-DICTIONARY-ENTRY.
-	INSPECT entry REPLACING CHARACTERS BY X"00" BEFORE X"00".
 	MOVE ZERO TO word-cnt.
 	MOVE ZERO TO phonem-cnt.
-* 
-*	Read in all of the words and substitutions from the sequential
-*	file specified in the command string.  The positions of each word
-*	are located with the INSPECT command, and then these fields are
-*	defined using REFERENCE MODIFICATION in the DTK$LOAD_DICTIONARY routine.
-*
-	READ user-dictionary
+*>
+*>	Read the dictionary entries in ascending word order from the
+*>	indexed DICTIONARY.USER file.  DICT-WORD and DICT-PRONUNCIATION
+*>	are fixed fields now (maintained by cobol_dtdict_maint.cob), so
+*>	unlike the old free-text format, the word and its pronunciation no
+*>	longer have to be located with INSPECT - just trimmed of their
+*>	trailing spaces before being passed by descriptor.
+*>
+	READ user-dictionary NEXT RECORD
 		AT END MOVE 'NO' TO more-data-remains-flag.
 	IF more-data-remains
-*
-*	   This inspect isn't necessary if the words and substitution are
-*	   separated by spaces only.
-*
-	   INSPECT entry REPLACING ALL X"09" BY " " BEFORE X"00"
-	   INSPECT entry TALLYING word-cnt FOR CHARACTERS BEFORE " ",
-			       phonem-cnt FOR CHARACTERS AFTER " " BEFORE X"00"
+*>
+*>	    DICT-WORD/DICT-PRONUNCIATION are fixed, space-padded fields,
+*>	    not free text - "CHARACTERS BEFORE SPACE" would stop at the
+*>	    first embedded space instead of trimming trailing fill, so
+*>	    find the last non-space character instead.
+*>
+	   MOVE 40 TO word-cnt
+	   PERFORM UNTIL word-cnt = 0 OR DICT-WORD (word-cnt:1) NOT = SPACE
+		SUBTRACT 1 FROM word-cnt
+	   END-PERFORM
+	   MOVE 217 TO phonem-cnt
+	   PERFORM UNTIL phonem-cnt = 0
+			 OR DICT-PRONUNCIATION (phonem-cnt:1) NOT = SPACE
+		SUBTRACT 1 FROM phonem-cnt
+	   END-PERFORM
 
 	   CALL "DTK$LOAD_DICTIONARY" USING BY REFERENCE  voice_id,
-					    BY DESCRIPTOR entry (1:word-cnt),
-				  BY DESCRIPTOR entry (word-cnt + 2:phonem-cnt)
+				  BY DESCRIPTOR DICT-WORD (1:word-cnt),
+			  BY DESCRIPTOR DICT-PRONUNCIATION (1:phonem-cnt)
 				GIVING return_status
 	   IF return_status IS EQUAL TO DTK$_TOOLONG OR
 	      return_status IS EQUAL TO DTK$_NOROOM
-*
-*		Dictionary entry too long or no room in user dictionary.
-*		These are not generally fatal errors.  However, in this
-*		demonstration program, they are treated as such.  In creating
-*		a demo program, if words cannot be loaded into the user
-*		dictionary, the programmer should be notified so that the
-*		appropriate corrections can be made.
-*
+*>
+*>		Dictionary entry too long or no room in user dictionary.
+*>		These are not generally fatal errors.  However, in this
+*>		demonstration program, they are treated as such.  In creating
+*>		a demo program, if words cannot be loaded into the user
+*>		dictionary, the programmer should be notified so that the
+*>		appropriate corrections can be made.
+*>
 		CLOSE user-dictionary
 		MOVE return_status TO error_number
 		PERFORM error_log
@@ -1093,15 +1281,75 @@ LOAD-DICTIONARY-ENTRY.
 		CLOSE user-dictionary
 		GO TO exit_load_dictionary.
 
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
+LOAD_DAILY_CONTENT.
+*>
+*>  Loads the weather, transit, mortgage, and ski scripts from the
+*>  daily content file (DAILY_CONTENT.DAT) the same way LOAD_DICTIONARY
+*>  loads the user dictionary.  Each record is 10 bytes of script id
+*>  followed by 246 bytes of text.  If ops has not staged a content
+*>  file for today, the compiled-in MSG_WEATHER/MSG_MBTA/MSG_MORTGAGE/
+*>  MSG_SKI text is left as-is, so a missing refresh is not fatal to
+*>  the demo the way a missing pronunciation dictionary is.
+*>
+	MOVE 'YES' TO more-content-remains-flag.
+	OPEN INPUT CONTENT-FILE.
+	EVALUATE TRUE
+	   WHEN content_file_stat EQUAL TO "05"
+	   WHEN content_file_stat EQUAL TO "97"
+*>
+*>		No content file staged for today.  Keep speaking the
+*>		scripts already in working-storage.
+*>
+		MOVE 'NO' TO more-content-remains-flag
+		GO TO exit_load_daily_content
+	END-EVALUATE.
+
+	PERFORM load-daily-content-entry
+		UNTIL no-more-content-remains.
+	CLOSE CONTENT-FILE.
+EXIT_LOAD_DAILY_CONTENT.
+
+*>  ----------------------------------------------------------------------
+LOAD-DAILY-CONTENT-ENTRY.
+	READ CONTENT-FILE
+		AT END MOVE 'NO' TO more-content-remains-flag.
+	IF more-content-remains
+	   EVALUATE CONTENT-ID
+	      WHEN "WEATHER1"
+		MOVE CONTENT-TEXT TO MSG_WEATHER_1
+	      WHEN "WEATHER2"
+		MOVE CONTENT-TEXT TO MSG_WEATHER_2
+	      WHEN "MBTA1"
+		MOVE CONTENT-TEXT TO MSG_MBTA_1
+	      WHEN "MBTA2"
+		MOVE CONTENT-TEXT TO MSG_MBTA_2
+	      WHEN "MORTGAGE1"
+		MOVE CONTENT-TEXT TO MSG_MORTGAGE_1
+	      WHEN "MORTGAGE2"
+		MOVE CONTENT-TEXT TO MSG_MORTGAGE_2
+	      WHEN "SKI1"
+		MOVE CONTENT-TEXT TO MSG_SKI_1
+	      WHEN "SKI2"
+		MOVE CONTENT-TEXT TO MSG_SKI_2
+	      WHEN "SKI3"
+		MOVE CONTENT-TEXT TO MSG_SKI_3
+	      WHEN "SKI4"
+		MOVE CONTENT-TEXT(1:90) TO MSG_SKI_4
+	      WHEN OTHER
+		CONTINUE
+	   END-EVALUATE
+	END-IF.
+
+*>  ----------------------------------------------------------------------
 RESTART.
-*
-*  DECtalk stopped speaking because it was in autostop keypad mode when
-*  it received a Touch Tone Key from the user.  First, send DECtalk a 
-*  right square bracket "]" just in case speech was stopped while speaking
-*  phonemic text. Then, restart speech (using DTK$SET_SPEECH_MODE) and reset
-*  the speaking voice and rate (using DTK$SET_VOICE).
-*
+*>
+*>  DECtalk stopped speaking because it was in autostop keypad mode when
+*>  it received a Touch Tone Key from the user.  First, send DECtalk a 
+*>  right square bracket "]" just in case speech was stopped while speaking
+*>  phonemic text. Then, restart speech (using DTK$SET_SPEECH_MODE) and reset
+*>  the speaking voice and rate (using DTK$SET_VOICE).
+*>
 	MOVE rsbracket TO speak_text_buffer
 	PERFORM speak_text.
 	MOVE TS45SECOND TO set_timer_string.
@@ -1127,18 +1375,58 @@ RESTART.
 		PERFORM error_log
 		STOP RUN.
 	SET return_status TO SUCCESS.
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
+WRITE_CALL_DETAIL_RECORD.
+*>
+*>  Appends one call detail record to CALL_DETAIL.LOG for the call that
+*>  is about to end: the terminal line, the date and time the call
+*>  started, how long the call lasted, and every menu key the caller
+*>  pressed, in the order pressed.
+*>
+	ACCEPT ws_cdr_end_time FROM TIME.
+
+	COMPUTE ws_cdr_start_secs =
+		(ws_cdr_start_hh * 3600) + (ws_cdr_start_mm * 60) +
+		ws_cdr_start_ss.
+	COMPUTE ws_cdr_end_secs =
+		(ws_cdr_end_hh * 3600) + (ws_cdr_end_mm * 60) +
+		ws_cdr_end_ss.
+	IF ws_cdr_end_secs IS LESS THAN ws_cdr_start_secs
+		COMPUTE ws_cdr_duration =
+			ws_cdr_end_secs + 86400 - ws_cdr_start_secs
+	ELSE
+		COMPUTE ws_cdr_duration =
+			ws_cdr_end_secs - ws_cdr_start_secs
+	END-IF.
+
+	MOVE terminal_line_string TO cdr_terminal.
+	MOVE ws_cdr_call_date TO cdr_call_date.
+	MOVE ws_cdr_start_time TO cdr_start_time.
+	MOVE ws_cdr_duration TO cdr_duration.
+	MOVE ws_cdr_choices TO cdr_menu_choices.
+	MOVE cdr_record TO CALL-DETAIL-LINE.
+
+	OPEN EXTEND CALL-DETAIL-FILE.
+	IF cdr_file_stat EQUAL TO "05" OR cdr_file_stat EQUAL TO "97"
+		OPEN OUTPUT CALL-DETAIL-FILE.
+	WRITE CALL-DETAIL-LINE.
+	CLOSE CALL-DETAIL-FILE.
+EXIT_WRITE_CALL_DETAIL_RECORD.
+	EXIT.
+*>  ----------------------------------------------------------------------
 END_CALL.
-*
-*  End the current user session.  Since the DTK$HANGUP_PHONE command
-*  does not set a timeout, and it requests DECtalk to send a phone
-*  status, a watchdog timer is set to insure that the application does
-*  not hang (if DECtalk fails).  If a longer timeout period is needed,
-*  adjust the value of the parameter moved into SET_TIMER_STRING before
-*  performing "set_timer".  After the watchdog timer is set, speak a goodbye
-*  message to the caller and then hangup the phone.  The goodbye message
-*  spoken can be changed by modifying the text in "msg_goodbye". 
-*
+*>
+*>  End the current user session.  Since the DTK$HANGUP_PHONE command
+*>  does not set a timeout, and it requests DECtalk to send a phone
+*>  status, a watchdog timer is set to insure that the application does
+*>  not hang (if DECtalk fails).  If a longer timeout period is needed,
+*>  adjust the value of the parameter moved into SET_TIMER_STRING before
+*>  performing "set_timer".  After the watchdog timer is set, speak a goodbye
+*>  message to the caller and then hangup the phone.  The goodbye message
+*>  spoken can be changed by modifying the text in "msg_goodbye". 
+*>
+	PERFORM write_call_detail_record.
+
 	MOVE TS6MINUTES TO set_timer_string.
 	PERFORM set_timer.
 	CALL "DTK$HANGUP_PHONE" USING BY REFERENCE voice_id
@@ -1153,18 +1441,18 @@ END_CALL.
 	MOVE 1 TO timeout.
 	MOVE TS45SECOND TO set_timer_string.
 
-*  PERFORM FOREVER.
+*>  PERFORM FOREVER.
 	PERFORM CLEAR_WINK UNTIL ABORT IS EQUAL TO "TRUE".
 
 exit_end_call.
 
-* ----------------- clear winks routine --------------------
+*> ----------------- clear winks routine --------------------
 CLEAR_WINK.
-*
-*  This section of code has been added as a workaround for processing
-*  WINKS at the end of a phone session.  These will be taken care of
-*  by the RTL in later releases.
-*
+*>
+*>  This section of code has been added as a workaround for processing
+*>  WINKS at the end of a phone session.  These will be taken care of
+*>  by the RTL in later releases.
+*>
 	PERFORM set_timer.
 	CALL "DTK$READ_KEYSTROKE" USING BY REFERENCE voice_id,
 					BY REFERENCE xx,
@@ -1194,15 +1482,15 @@ CLEAR_WINK.
 		STOP RUN.
 
 
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 SPEAK_ALL_TEXT.
-*
-*  Sends the prompt contained in "speak_text_buffer" to the DECtalk to
-*  be spoken.  However, before the prompt is sent to the DECtalk, 
-*  autostop keypad mode is disabled (if it is enabled) so that it is
-*  guarenteed that the user hears the entire prompt.  Once the prompt
-*  has been spoken, autostop keypad mode is re-enabled.  
-*
+*>
+*>  Sends the prompt contained in "speak_text_buffer" to the DECtalk to
+*>  be spoken.  However, before the prompt is sent to the DECtalk, 
+*>  autostop keypad mode is disabled (if it is enabled) so that it is
+*>  guarenteed that the user hears the entire prompt.  Once the prompt
+*>  has been spoken, autostop keypad mode is re-enabled.  
+*>
 	IF keypad_mode IS EQUAL TO DTK$K_KEYPAD_AUTO
 		MOVE TS45SECOND TO set_timer_string
 		PERFORM set_timer
@@ -1216,10 +1504,10 @@ SPEAK_ALL_TEXT.
 			STOP RUN.
 	PERFORM speak_text.
 	IF keypad_mode IS EQUAL TO DTK$K_KEYPAD_AUTO
-*
-*	If autostop keypad mode was enabled (keymode = DTK$K_KEYPAD_AUTO),
-*	then re-enable it.
-*
+*>
+*>	If autostop keypad mode was enabled (keymode = DTK$K_KEYPAD_AUTO),
+*>	then re-enable it.
+*>
 		PERFORM set_timer
 		CALL "DTK$SET_KEYPAD_MODE" USING BY REFERENCE voice_id
 							keypad_mode
@@ -1231,18 +1519,18 @@ SPEAK_ALL_TEXT.
 			STOP RUN.
 	SET return_status TO SUCCESS.
 
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 SPEAK_TEXT.
-*
-*  Sends the prompt contained in "speak_text_buffer" to the DECtalk to be
-*  spoken.  If an error occurs, a warning message is displayed on the
-*  console terminal.
-*  NOTE: The watchdog timer (set by performing "set_timer") is set to
-*	 6 minutes because the longest message in this demo is about 900
-*	 characters.  This value should be modified based on the longest
-*	 message thats to be spoken.  The timeout should be long enough to
-*	 allow ample time to completly finnish speaking all text.
-*
+*>
+*>  Sends the prompt contained in "speak_text_buffer" to the DECtalk to be
+*>  spoken.  If an error occurs, a warning message is displayed on the
+*>  console terminal.
+*>  NOTE: The watchdog timer (set by performing "set_timer") is set to
+*>	 6 minutes because the longest message in this demo is about 900
+*>	 characters.  This value should be modified based on the longest
+*>	 message thats to be spoken.  The timeout should be long enough to
+*>	 allow ample time to completly finnish speaking all text.
+*>
 	MOVE TS6MINUTES TO set_timer_string
 	PERFORM set_timer
 	CALL "DTK$SPEAK_TEXT" USING BY REFERENCE voice_id
@@ -1256,28 +1544,28 @@ SPEAK_TEXT.
 		STOP RUN.
 	SET return_status TO SUCCESS.
 
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 ERROR_LOG.
-*
-*  Take the error number, input to SYS$GETMSG to get the system message text.
-*  Format the message text with the specific terminal line for that application
-*  "process" (using SYS$FAO), and call SYS$SENOPR with the error structure.
-*
-*  NOTE:  the DTK$ errors that occur will have the %DTK- facility name,
-*	  but not the error message text, just the error number.  It is
-*	  anticipated that these messages will be included in future VMS/RTL
-*	  releases.
-*
+*>
+*>  Take the error number, input to SYS$GETMSG to get the system message text.
+*>  Format the message text with the specific terminal line for that application
+*>  "process" (using SYS$FAO), and call SYS$SENOPR with the error structure.
+*>
+*>  NOTE:  the DTK$ errors that occur will have the %DTK- facility name,
+*>	  but not the error message text, just the error number.  It is
+*>	  anticipated that these messages will be included in future VMS/RTL
+*>	  releases.
+*>
 	CALL "SYS$GETMSG" USING BY VALUE	error_number,
 				BY REFERENCE	buf_len,
 				BY DESCRIPTOR	error_buf,
 				BY VALUE	15,
 						OMITTED.
-*
-*	Set message target to OPER11, and the message type to RQ_RQST.
-*	For more information on sending messages to an operators terminal
-*	see the System Services manual.
-*
+*>
+*>	Set message target to OPER11, and the message type to RQ_RQST.
+*>	For more information on sending messages to an operators terminal
+*>	see the System Services manual.
+*>
 	MOVE 1073741827 TO opc$type_target
 
 	CALL "SYS$FAO" USING BY DESCRIPTOR	control_str, 
@@ -1294,15 +1582,15 @@ ERROR_LOG.
 			GIVING ret_stat.
 	IF ret_stat IS NOT SUCCESS
 		STOP RUN.
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 SET_TIMER.
-*
-*  Sets the system (watchdog) timer to expire "sec" seconds in the future
-*  by invoking the "SYS$SETIMR" system service.  SYS$BINTIM is passed a 
-*  character string in the format "D HH:MM:SS", where D is Days, H is Hours
-*  M is minutes etc.  The output of BINTIM is the quadword delta_time ,
-*  which gets passed as input to SYS$SETIMR.  
-*
+*>
+*>  Sets the system (watchdog) timer to expire "sec" seconds in the future
+*>  by invoking the "SYS$SETIMR" system service.  SYS$BINTIM is passed a 
+*>  character string in the format "D HH:MM:SS", where D is Days, H is Hours
+*>  M is minutes etc.  The output of BINTIM is the quadword delta_time ,
+*>  which gets passed as input to SYS$SETIMR.  
+*>
 
 	CALL "SYS$BINTIM" USING	BY DESCRIPTOR	set_timer_string,
 				BY REFERENCE	delta_time
@@ -1320,11 +1608,11 @@ SET_TIMER.
 		MOVE ret_stat TO error_number
 		PERFORM error_log
 		STOP RUN.
-*  ----------------------------------------------------------------------
+*>  ----------------------------------------------------------------------
 CANCEL_TIMER.
-*
-*  Cancel the system (watchdog) timer
-*
+*>
+*>  Cancel the system (watchdog) timer
+*>
 
 	CALL "SYS$CANTIM" USING BY VALUE SS$_TIMEOUT,
 					 OMITTED
